@@ -0,0 +1,10 @@
+      * Record layout for the product catalog (product-catalog.dat).
+      * Keyed by sku-code; a discontinued item stays on file with
+      * status 'D' so its sales history still prints, but new sales
+      * against it fail edit.
+       01  product-catalog-record.
+           05  pc-sku-code                      pic x(15).
+           05  pc-description                   pic x(20).
+           05  pc-status                        pic x.
+               88  pc-status-active              value 'A'.
+               88  pc-status-discontinued        value 'D'.
