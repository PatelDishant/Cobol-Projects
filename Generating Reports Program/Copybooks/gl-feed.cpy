@@ -0,0 +1,9 @@
+      * Fixed-format interface record for the general ledger feed
+      * (gl-feed.dat). One row per store per day: the day's sales,
+      * layaway, and return dollar totals, unedited so the GL loader
+      * can read the field straight into a numeric column.
+       01  gl-feed-record.
+           05  gl-store-number                  pic 99.
+           05  gl-sale-amount                   pic 9(10)v99.
+           05  gl-layaway-amount                pic 9(10)v99.
+           05  gl-return-amount                 pic 9(10)v99.
