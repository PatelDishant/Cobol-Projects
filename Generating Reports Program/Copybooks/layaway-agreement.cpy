@@ -0,0 +1,11 @@
+      * Record layout for the layaway agreement reference file
+      * (layaway-agreement.dat). Keyed by invoice-number, one row per
+      * layaway plan, carrying the total price the customer agreed to
+      * pay off -- set up by the sales floor when the plan is opened,
+      * same way store-master/tax-rate/product-catalog are maintained
+      * outside the nightly transaction feed. This is the source of
+      * truth for lm-amount-owed; the feed itself never carries a
+      * total-price field, only each payment's amount.
+       01  layaway-agreement-record.
+           05  la-invoice-number                pic x(9).
+           05  la-total-price                   pic 9(7)v99.
