@@ -0,0 +1,7 @@
+      * Record layout for the tax rate control file (tax-rate.dat).
+      * Keyed by store number, so a rate change (or a new store in a
+      * different tax jurisdiction) is a data update here rather than
+      * a recompile of every program that charges tax.
+       01  tax-rate-record.
+           05  tr-store-number                  pic 99.
+           05  tr-tax-percentage                pic 9v99.
