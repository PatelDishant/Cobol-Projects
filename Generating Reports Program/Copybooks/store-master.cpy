@@ -0,0 +1,9 @@
+      * Record layout for the store master (store-master.dat).
+      * One entry per store; adding or closing a store is a data
+      * change against this file, not a program change.
+       01  store-master-record.
+           05  sm-store-number                  pic 99.
+           05  sm-store-name                    pic x(20).
+           05  sm-store-status                  pic x.
+               88  sm-store-active              value 'A'.
+               88  sm-store-closed              value 'C'.
