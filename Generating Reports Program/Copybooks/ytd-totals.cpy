@@ -0,0 +1,17 @@
+      * One row appended per day's run of DataSplitAndCount, so the
+      * report-counts.dat snapshot for a single day can be rolled up
+      * into month-over-month/year-over-year trend pulls without
+      * hand-stitching a stack of daily report files.
+       01  ytd-totals-record.
+           05  yt-run-date                      pic 9(8).
+           05  yt-total-sale                    pic 9(7).
+           05  yt-amount-sale                   pic 9(10)v99.
+           05  yt-total-lay                     pic 9(7).
+           05  yt-amount-lay                    pic 9(10)v99.
+           05  yt-total-ret                     pic 9(7).
+           05  yt-amount-ret                    pic 9(10)v99.
+           05  yt-total-void                    pic 9(7).
+           05  yt-amount-void                   pic 9(10)v99.
+           05  yt-total-exchange                pic 9(7).
+           05  yt-amount-exchange               pic 9(10)v99.
+           05  yt-grand-total                   pic 9(10)v99.
