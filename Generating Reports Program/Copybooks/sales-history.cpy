@@ -0,0 +1,8 @@
+      * Record layout for the sales history lookup file
+      * (sales-history.dat), keyed by invoice-number. One record is
+      * written per invoice at the point of sale so a later return can
+      * be matched back to the original transaction.
+       01  sales-history-record.
+           05  sh-invoice-number                pic x(9).
+           05  sh-store-number                  pic 99.
+           05  sh-amount                        pic 9(7)v99.
