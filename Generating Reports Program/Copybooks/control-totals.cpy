@@ -0,0 +1,4 @@
+      * Control total handed from Edits to DataSplitAndCount so the
+      * two programs' record counts can be reconciled end to end.
+       01  control-totals-record.
+           05  ct-total-good                    pic 9(7).
