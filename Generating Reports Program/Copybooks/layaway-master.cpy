@@ -0,0 +1,20 @@
+      * Record layout for the open-layaway master (layaway-master.dat).
+      * Keyed by invoice-number. lm-amount-owed is the invoice's total
+      * price, looked up on layaway-agreement.dat when the first
+      * payment opens the record -- it is NOT the deposit amount, since
+      * a deposit is only ever a fraction of what the customer agreed
+      * to pay. The first payment itself is kept in lm-deposit-amount;
+      * lm-amount-paid tracks only the installments after it. So
+      * lm-amount-owed minus (lm-deposit-amount plus lm-amount-paid) is
+      * the true balance still outstanding, and lm-deposit-amount plus
+      * lm-amount-paid is the true total collected so far. The invoice
+      * is marked paid once lm-deposit-amount plus lm-amount-paid
+      * reaches lm-amount-owed.
+       01  layaway-master-record.
+           05  lm-invoice-number                pic x(9).
+           05  lm-deposit-amount                pic 9(7)v99.
+           05  lm-amount-owed                   pic 9(7)v99.
+           05  lm-amount-paid                   pic 9(7)v99.
+           05  lm-status                        pic x.
+               88  lm-status-open               value 'O'.
+               88  lm-status-paid               value 'P'.
