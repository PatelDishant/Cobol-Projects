@@ -8,12 +8,27 @@
        file-control. 
       
            
-       select records-file assign to "../../../data/report-returns.dat"
+           select records-file assign to
+               "../../../data/report-returns.dat"
                organization is line sequential.
-           
-           select output-file assign to "../../../data/report-returns.out"
+
+           select output-file assign to
+               "../../../data/report-returns.out"
                organization is line sequential.
-       
+
+           select tax-rate assign to "../../../data/tax-rate.dat"
+               organization is indexed
+               access mode is random
+               record key is tr-store-number
+               file status is ws-tax-rate-status.
+
+           select sales-history assign to
+               "../../../data/sales-history.dat"
+               organization is indexed
+               access mode is random
+               record key is sh-invoice-number
+               file status is ws-sales-history-status.
+
        data division.
        file section.
        
@@ -22,12 +37,14 @@
            
        01 input-line.
            05 transaction-code                                 pic x.
-           05 transaction-amount                               pic 9(5)v99.
+           05 transaction-amount                            pic 9(5)v99.
            05 payment-type                                     pic xx.
            05 store-number                                     pic xx.
            05 invoice-number                                   pic x(9).
-           05 sku-code                                         pic x(15).
-           
+           05 sku-code                                        pic x(15).
+           05 return-reason-code                                pic xx.
+           05 transaction-date                             pic 9(8).
+
        fd output-file
            data record is output-line.
            
@@ -35,7 +52,7 @@
            05 filler                                           pic x(3).
            05 output-code                                      pic x.
            05 filler                                           pic x(4).
-           05 output-amount                                    pic $zz,zz9.99.
+           05 output-amount                              pic $zz,zz9.99.
            05 filler                                           pic x(4).
            05 output-payment                                   pic xx.
            05 filler                                           pic x(4).
@@ -43,83 +60,214 @@
            05 filler                                           pic x(4).
            05 output-invoice                                   pic x(9).
            05 filler                                           pic x(4).
-           05 output-sku-code                                  pic x(15).
+           05 output-sku-code                                 pic x(15).
            05 filler                                           pic x(4).
-           05 output-taxes                                     pic $zz,zz9.99.
-       
+           05 output-taxes                               pic $zz,zz9.99.
+           05 filler                                           pic x(4).
+           05 output-reason                                    pic xx.
+           05 filler                                           pic x(4).
+           05 output-sale-match                                pic xxx.
+           05 filler                                           pic x(4).
+           05 output-date                                  pic 9(8).
+           05 filler                                           pic x(4).
+           05 output-aged                                      pic xxx.
+
+       fd tax-rate
+           data record is tax-rate-record.
+
+           copy "../Copybooks/tax-rate.cpy".
+
+       fd sales-history
+           data record is sales-history-record.
+
+           copy "../Copybooks/sales-history.cpy".
+
        working-storage section.
-       
-       77 ws-percentage-tax                                    pic 9v99 value 0.13.
-       77 ws-records-count-page                                pic 99 value 20.
-       01 ws-record-count-total                                pic 99 value 20.
-       01 ws-grand-record                                      pic 999 value 0.
-       01 ws-tot-tax                                           pic 9(12)v99.
-       01 ws-amount-tax                                        pic 9(6)v99.
-       01 ws-counter-return                                    pic 999 value 0.
-       01 ws-amount-return                                     pic 9(12)v99 value 0.
-       01 ws-num-pages                                         pic 9 value 0.
-       01 ws-sw-eof                                            pic x value "n".
-       
-       
+
+       01 ws-tax-rate-status                        pic xx value "00".
+       01 ws-sales-history-status                   pic xx value "00".
+
+      * Fallback rate for a store that hasn't been set up on the tax
+      * rate control file yet.
+       77 ws-default-percentage-tax                 pic 9v99 value 0.13.
+       01 ws-percentage-tax                         pic 9v99 value 0.
+       77 ws-records-count-page                         pic 99 value 20.
+       01 ws-record-count-total                         pic 99 value 20.
+       01 ws-grand-record                               pic 999 value 0.
+       01 ws-tot-tax                                       pic 9(12)v99.
+       01 ws-amount-tax                                     pic 9(6)v99.
+       01 ws-counter-return                             pic 999 value 0.
+       01 ws-amount-return                         pic 9(12)v99 value 0.
+       01 ws-num-pages                                    pic 9 value 0.
+       01 ws-sw-eof                                     pic x value "n".
+
+      * Return reason codes carried on the input record, with a
+      * subtotal counter for each so the report can show why goods
+      * are coming back, not just how much.
+       77 ws-reason-defective                       pic xx value "DF".
+       77 ws-reason-wrong-size                       pic xx value "WS".
+       77 ws-reason-changed-mind                     pic xx value "CM".
+       77 ws-reason-no-reason                        pic xx value "NR".
+
+       01 ws-reason-counts.
+           05 ws-count-defective                    pic 999 value 0.
+           05 ws-count-wrong-size                   pic 999 value 0.
+           05 ws-count-changed-mind                 pic 999 value 0.
+           05 ws-count-no-reason                    pic 999 value 0.
+           05 ws-count-other-reason                 pic 999 value 0.
+
+      * A return that can't be matched to an invoice on the sales
+      * history file is flagged rather than rejected -- there is no
+      * error path in this program for a bad/unmatched input record.
+      * Its dollars are held out of ws-amount-return/ws-tot-tax (the
+      * totals that feed the printed return/tax totals) and tracked
+      * separately here instead, since a return with no matching sale
+      * isn't a verified refund.
+       01 ws-count-no-match                         pic 999 value 0.
+       01 ws-amount-unmatched                      pic 9(12)v99 value 0.
+       01 ws-tax-unmatched                         pic 9(12)v99 value 0.
+
+       01 ws-no-match-line.
+           05 filler                                           pic x.
+           05 filler          pic x(32) value
+               "RETURNS WITH NO MATCHING SALE: ".
+           05 ws-no-match-out                                pic zz9.
+
+       01 ws-unmatched-amount-line.
+           05 filler                                           pic x.
+           05 filler          pic x(26) value
+               "  UNMATCHED AMOUNT HELD: ".
+           05 ws-unmatched-amount-out                  pic $z(3),zz9.99.
+           05 filler                                    pic x(3).
+           05 filler          pic x(20) value
+               "UNMATCHED TAX HELD: ".
+           05 ws-unmatched-tax-out                     pic $z(3),zz9.99.
+
+      * A return more than 30 days after the sale is outside the
+      * normal return window and is called out separately on the
+      * report, rather than blended in with in-window returns.
+       77 ws-return-window-days                       pic 999 value 30.
+       01 ws-run-date-int                                pic 9(7) comp.
+       01 ws-trans-date-int                              pic 9(7) comp.
+       01 ws-age-days                                comp-3 pic s9(7).
+       01 ws-count-aged                                 pic 999 value 0.
+       01 ws-count-in-window                            pic 999 value 0.
+
+       01 ws-aged-line.
+           05 filler                                           pic x.
+           05 filler          pic x(21) value
+               "AGED RETURNS (>30D): ".
+           05 ws-aged-out                                    pic zz9.
+           05 filler                                    pic x(3).
+           05 filler          pic x(20) value
+               "IN-WINDOW RETURNS: ".
+           05 ws-in-window-out                               pic zz9.
+
+       01 ws-reason-head.
+           05 filler pic x(24) value
+               "RETURN REASON SUBTOTALS".
+
+       01 ws-reason-line.
+           05 filler                             pic x(2) value spaces.
+           05 filler                    pic x(11) value "DEFECTIVE: ".
+           05 ws-reason-def-out                              pic zz9.
+           05 filler                          pic x(3) value spaces.
+           05 filler                  pic x(12) value "WRONG SIZE: ".
+           05 ws-reason-wsz-out                               pic zz9.
+           05 filler                          pic x(3) value spaces.
+           05 filler                 pic x(14) value "CHANGED MIND: ".
+           05 ws-reason-cm-out                                pic zz9.
+
+       01 ws-reason-line-2.
+           05 filler                             pic x(2) value spaces.
+           05 filler                pic x(11) value "NO REASON: ".
+           05 ws-reason-nr-out                                pic zz9.
+           05 filler                          pic x(3) value spaces.
+           05 filler                    pic x(7) value "OTHER: ".
+           05 ws-reason-oth-out                               pic zz9.
+
+
        01 ws-head-a.
            05 filler                                           pic x.
-           05 filler                                           pic x(4) value "TRAN".
+           05 filler                              pic x(4) value "TRAN".
            05 filler                                           pic x(5).
-           05 filler                                           pic x(6) value "AMOUNT".
+           05 filler                            pic x(6) value "AMOUNT".
            05 filler                                           pic x(5).
-           05 filler                                           pic x(3) value "PAY".
+           05 filler                               pic x(3) value "PAY".
            05 filler                                           pic x(3).
-           05 filler                                           pic x(5) value "STORE".
-           05 filler                                           pic x(3). 
-           05 filler                                           pic x(7) value "INVOICE".
-           05 filler                                           pic x(8). 
-           05 filler                                           pic x(7) value "PRODUCT".
-           05 filler                                           pic x(12).
-           05 filler                                           pic x(3) value "TAX".
-               
+           05 filler                             pic x(5) value "STORE".
+           05 filler                                          pic x(3). 
+           05 filler                           pic x(7) value "INVOICE".
+           05 filler                                          pic x(8). 
+           05 filler                           pic x(7) value "PRODUCT".
+           05 filler                                          pic x(12).
+           05 filler                               pic x(3) value "TAX".
+           05 filler                                     pic x(4).
+           05 filler                          pic x(6) value "REASON".
+           05 filler                                     pic x(4).
+           05 filler                           pic x(5) value "MATCH".
+           05 filler                                     pic x(2).
+           05 filler                           pic x(5) value "TRANS".
+           05 filler                                     pic x(6).
+           05 filler                            pic x(4) value "AGED".
+
        01 ws-head-b.
            05 filler                                           pic x.
-           05 filler                                           pic x(4) value "CODE".
+           05 filler                              pic x(4) value "CODE".
            05 filler                                           pic x(5).
-           05 filler                                           pic x(5) value "OWING".
+           05 filler                             pic x(5) value "OWING".
            05 filler                                           pic x(6).
-           05 filler                                           pic x(4) value "TYPE".
+           05 filler                              pic x(4) value "TYPE".
            05 filler                                           pic x(3).
-           05 filler                                           pic x(3) value "NUM".
+           05 filler                               pic x(3) value "NUM".
            05 filler                                           pic x(4).
-           05 filler                                           pic x(6) value "NUMBER".
-           05 filler                                           pic x(11).
-           05 filler                                           pic x(3) value "SKU".
-           05 filler                                           pic x(13).
-           05 filler                                           pic x(5) value "OWING".
-               
+           05 filler                            pic x(6) value "NUMBER".
+           05 filler                                          pic x(11).
+           05 filler                               pic x(3) value "SKU".
+           05 filler                                          pic x(13).
+           05 filler                             pic x(5) value "OWING".
+           05 filler                                     pic x(4).
+           05 filler                          pic x(6) value "CODE".
+           05 filler                                     pic x(4).
+           05 filler                           pic x(5) value "SALE".
+           05 filler                                     pic x(2).
+           05 filler                           pic x(5) value "DATE".
+           05 filler                                     pic x(6).
+           05 filler                            pic x(4) value "RET".
+
        01 ws-head-page.
            05 filler                                           pic x(7).
-           05 filler                                           pic x(24) value "RETURNS REPORT".
-           05 filler                                           pic x(15).
-           05 filler                                           pic x(6) value "PAGE  ".
+           05 filler                   pic x(24) value "RETURNS REPORT".
+           05 filler                                          pic x(15).
+           05 filler                            pic x(6) value "PAGE  ".
            05 ws-page-num                                      pic 9.
            
        01 ws-total-ret-line.
            05 filler                                           pic x.
-           05 filler                                           pic x(16) value "R TRANSACTIONS: ".
+           05 filler                 pic x(16) value "R TRANSACTIONS: ".
            05 ws-count-ret                                     pic zz9.
            05 filler                                           pic x(3).
-           05 filler                                           pic x(7) value "total: ".
-           05 ws-amount-ret                                    pic $z(3),zz9.99.
+           05 filler                           pic x(7) value "total: ".
+           05 ws-amount-ret                            pic $z(3),zz9.99.
            
            
            
        01 ws-line-tax.
            05 filler                                           pic x.
-           05 filler                                           pic x(19) value "TOTAL TAXES OWING: ".
-           05 ws-total-tax                                     pic $zzz,zz9.99.
+           05 filler              pic x(19) value "TOTAL TAXES OWING: ".
+           05 ws-total-tax                              pic $zzz,zz9.99.
            
        procedure division.
            
            open input records-file,
+                       tax-rate,
+                       sales-history,
                output output-file.
-               
+
+           compute ws-run-date-int =
+               function integer-of-date
+                   (function numval(function current-date(1:8)))
+
            read records-file at end move "y" to ws-sw-eof.
            
            perform 000-processing until ws-sw-eof = "y".
@@ -127,13 +275,61 @@
            perform 100-totals.
            
            close records-file
+                 tax-rate
+                 sales-history
                  output-file.
-                 
-           accept return-code.
+
+           move 0 to return-code.
            stop run.
            
            goback.
-         
+
+       050-lookup-tax-rate.
+
+               move store-number to tr-store-number
+
+               read tax-rate
+                   invalid key
+                       move ws-default-percentage-tax
+                           to ws-percentage-tax
+                   not invalid key
+                       move tr-tax-percentage to ws-percentage-tax
+               end-read.
+
+      * A return is matched back to its original sale by invoice
+      * number against the sales history file SalesAndLayawayProcessing
+      * builds; a return with no matching invoice is flagged "NO " on
+      * the report rather than failing the transaction.
+       060-match-original-sale.
+
+               move invoice-number to sh-invoice-number
+
+               read sales-history
+                   invalid key
+                       move "NO " to output-sale-match
+                       add 1 to ws-count-no-match
+                   not invalid key
+                       move "YES" to output-sale-match
+               end-read.
+
+      * Age the return against the run date. A transaction more than
+      * ws-return-window-days old is outside the normal return window.
+       070-age-return.
+
+               compute ws-trans-date-int =
+                   function integer-of-date(transaction-date)
+
+               compute ws-age-days =
+                   ws-run-date-int - ws-trans-date-int
+
+               if ws-age-days > ws-return-window-days
+                   move "YES" to output-aged
+                   add 1 to ws-count-aged
+               else
+                   move "NO " to output-aged
+                   add 1 to ws-count-in-window
+               end-if.
+
        000-processing.
            
            if ws-record-count-total = ws-records-count-page then
@@ -157,13 +353,35 @@
                    write output-line
                end-if. 
                
-               compute ws-amount-tax rounded = transaction-amount * ws-percentage-tax
-               add transaction-amount to ws-amount-return
+               perform 050-lookup-tax-rate
+               perform 060-match-original-sale
+
+               compute ws-amount-tax rounded =
+                   transaction-amount * ws-percentage-tax
                add 1 to ws-counter-return
-               
                add 1 to ws-grand-record
-               add ws-amount-tax to ws-tot-tax
-               
+
+               if output-sale-match = "YES"
+                   add transaction-amount to ws-amount-return
+                   add ws-amount-tax to ws-tot-tax
+               else
+                   add transaction-amount to ws-amount-unmatched
+                   add ws-amount-tax to ws-tax-unmatched
+               end-if
+
+               evaluate return-reason-code
+                   when = ws-reason-defective
+                       add 1 to ws-count-defective
+                   when = ws-reason-wrong-size
+                       add 1 to ws-count-wrong-size
+                   when = ws-reason-changed-mind
+                       add 1 to ws-count-changed-mind
+                   when = ws-reason-no-reason
+                       add 1 to ws-count-no-reason
+                   when other
+                       add 1 to ws-count-other-reason
+               end-evaluate
+
                move transaction-code to output-code
                move transaction-amount to output-amount
                move payment-type to output-payment
@@ -171,6 +389,11 @@
                move invoice-number to output-invoice
                move sku-code to output-sku-code
                move ws-amount-tax to output-taxes
+               move return-reason-code to output-reason
+               move transaction-date to output-date
+
+               perform 070-age-return
+
                write output-line
                move spaces to output-line
                add 1 to ws-record-count-total.
@@ -181,10 +404,31 @@
                move ws-record-count-total to ws-count-ret
                move ws-amount-return to ws-amount-ret
                move ws-tot-tax to ws-total-tax.
+
+               move ws-count-defective to ws-reason-def-out
+               move ws-count-wrong-size to ws-reason-wsz-out
+               move ws-count-changed-mind to ws-reason-cm-out
+               move ws-count-no-reason to ws-reason-nr-out
+               move ws-count-other-reason to ws-reason-oth-out
+               move ws-count-no-match to ws-no-match-out
+               move ws-amount-unmatched to ws-unmatched-amount-out
+               move ws-tax-unmatched to ws-unmatched-tax-out
+               move ws-count-aged to ws-aged-out
+               move ws-count-in-window to ws-in-window-out
+
                write output-line from spaces
                write output-line from ws-total-ret-line
                write output-line from spaces
-               write output-line from ws-line-tax.
+               write output-line from ws-line-tax
+               write output-line from spaces
+               write output-line from ws-reason-head
+               write output-line from ws-reason-line
+               write output-line from ws-reason-line-2
+               write output-line from spaces
+               write output-line from ws-no-match-line
+               write output-line from ws-unmatched-amount-line
+               write output-line from spaces
+               write output-line from ws-aged-line.
                
        end program ProgramReturns.
 
