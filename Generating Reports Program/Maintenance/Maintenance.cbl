@@ -0,0 +1,276 @@
+       identification division.
+       program-id. Maintenance.
+       author. Dishant Patel.
+       date-written. 2017-04-14.
+
+       environment division.
+       input-output section.
+
+       file-control.
+
+           select file-invalid assign to
+               "../../../data/file-invalid.dat"
+               organization is line sequential.
+
+           select file-errors assign to "../../../data/file-errors.out"
+               organization is line sequential.
+
+      * Corrections are staged here rather than appended straight into
+      * project1.dat: Edits.cbl's checkpoint resets to zero once a run
+      * completes, on the assumption that the next run starts against
+      * a fresh input file, so writing corrections into the same file
+      * Edits already finished would make its next run reprocess every
+      * historical record a second time. The nightly batch job stream
+      * folds this staging file into the next run's project1.dat
+      * before Edits runs.
+           select optional records-file assign to
+               "../../../data/project1-resubmit.dat"
+               organization is line sequential
+               file status is ws-records-file-status.
+
+       data division.
+
+       file section.
+
+       fd file-invalid
+           data record is invlid.
+
+       01 invlid.
+           05 iv-transaction-code               pic x.
+           05 iv-transaction-amount             pic 9(5)v99.
+           05 iv-payment-type                   pic xx.
+           05 iv-store-number                   pic 99.
+           05 iv-invoice-number                 pic x(9).
+           05 iv-sku-code                       pic x(15).
+           05 iv-return-reason-code             pic xx.
+           05 iv-transaction-date               pic 9(8).
+
+       fd file-errors
+           data record is errors.
+
+      * Same layout Edits.cbl writes: the rejected record followed by
+      * one Y/N flag per field, in field order.
+       01 errors.
+           05 er-record                         pic x(46).
+           05 filler                            pic xx.
+           05 er-flags.
+               10 er-trans-code                 pic x.
+               10 er-amount                     pic x.
+               10 er-payment                    pic x.
+               10 er-store                      pic x.
+               10 er-invoice                    pic x.
+               10 er-sku                        pic x.
+
+       fd records-file
+           data record is input-line.
+
+      * Corrected records go back out in the exact layout Edits.cbl
+      * reads, staged to project1-resubmit.dat for the nightly batch
+      * to fold into the next run's project1.dat.
+       01 input-line.
+           05 transaction-code                  pic x.
+           05 transaction-amount                pic 9(5)v99.
+           05 payment-type                      pic xx.
+           05 store-number                      pic 99.
+           05 invoice-number                    pic x(9).
+           05 sku-code                          pic x(15).
+           05 return-reason-code                pic xx.
+           05 transaction-date                  pic 9(8).
+
+       working-storage section.
+
+       01 ws-records-file-status                pic xx value "00".
+
+       01 ws-sw-eof                             pic x value 'N'.
+       01 ws-record-count                       pic 9(5) value 0.
+
+       01 ws-response                           pic x value 'Y'.
+
+      * Raw keystrokes for each re-keyed field, captured before any
+      * conversion into the target field -- lets 200-key-correction
+      * tell "operator pressed Enter" (leave the default alone) apart
+      * from "operator typed a value" (take the typed value), since a
+      * bare ACCEPT into the target field itself cannot tell the two
+      * apart and would zero/blank the field on a plain Enter.
+       01 ws-resp-trans-code                    pic x.
+       01 ws-resp-payment                       pic xx.
+       01 ws-resp-store                         pic xx.
+       01 ws-resp-invoice                       pic x(9).
+       01 ws-resp-sku                           pic x(15).
+       01 ws-resp-reason                        pic xx.
+       01 ws-resp-date                          pic x(8).
+
+      * transaction-amount carries an implied decimal point
+      * (pic 9(5)v99). Staging its response in a plain pic x buffer --
+      * as the other, integer-only fields above do -- would move the
+      * typed digits in aligned on an assumed decimal point at the end
+      * of the alphanumeric buffer rather than at the target's implied
+      * v99, shifting every re-keyed amount two places (e.g. "123.45"
+      * would round-trip as 12345.00). Staging it in a field with the
+      * same implied decimal position sidesteps that entirely; a typed
+      * amount can never legitimately be zero, so "still zero after
+      * the accept" doubles as the blank-Enter/no-response flag, the
+      * same role spaces plays for the alphanumeric fields above.
+       01 ws-resp-amount                        pic 9(5)v99.
+
+       procedure division.
+
+           open input file-invalid, file-errors.
+
+      * project1-resubmit.dat doesn't exist on this program's very
+      * first run -- OPEN EXTEND fails (file status 35) against a
+      * file that was never created, so create it the first time and
+      * extend it on every run after that.
+           open extend records-file
+           if ws-records-file-status = "35"
+               open output records-file
+           end-if.
+
+           read file-invalid at end move 'Y' to ws-sw-eof.
+
+           perform until ws-sw-eof = 'Y'
+
+               read file-errors at end move 'Y' to ws-sw-eof end-read
+
+               add 1 to ws-record-count
+
+               perform 100-show-record
+               perform 200-key-correction
+               perform 300-write-correction
+
+               read file-invalid at end move 'Y' to ws-sw-eof
+
+           end-perform.
+
+           close file-invalid, file-errors, records-file.
+
+      * Every rejected record just read has now been displayed, keyed,
+      * and appended to project1-resubmit.dat -- clear the queue so a
+      * second run of this program before the next nightly batch
+      * doesn't re-display and re-append the same records a second
+      * time.
+           perform 400-clear-reject-queue.
+
+           display "Records resubmitted: " ws-record-count.
+
+           move 0 to return-code.
+           goback.
+
+       100-show-record.
+
+           display "----------------------------------------".
+           display "REJECTED RECORD " ws-record-count.
+           display "  TRANSACTION CODE : " iv-transaction-code
+               "  (error: " er-trans-code ")".
+           display "  TRANSACTION AMT  : " iv-transaction-amount
+               "  (error: " er-amount ")".
+           display "  PAYMENT TYPE     : " iv-payment-type
+               "  (error: " er-payment ")".
+           display "  STORE NUMBER     : " iv-store-number
+               "  (error: " er-store ")".
+           display "  INVOICE NUMBER   : " iv-invoice-number
+               "  (error: " er-invoice ")".
+           display "  SKU CODE         : " iv-sku-code
+               "  (error: " er-sku ")".
+           display "  RETURN REASON    : " iv-return-reason-code.
+           display "  TRANSACTION DATE : " iv-transaction-date.
+
+      * Re-key every field against the rejected record, defaulting the
+      * prompt to the value already on file so a field that was fine
+      * can just be re-entered as-is. Each field is accepted into its
+      * own raw-text response item first and only moved into the
+      * target field when the operator actually typed something --
+      * accepting straight into the target field would zero/blank it
+      * on a plain Enter, silently corrupting any field the operator
+      * meant to leave alone.
+       200-key-correction.
+
+           move iv-transaction-code to transaction-code
+           display "Transaction code   [" transaction-code "]: "
+               with no advancing
+           move spaces to ws-resp-trans-code
+           accept ws-resp-trans-code
+           if ws-resp-trans-code not = space
+               move ws-resp-trans-code to transaction-code
+           end-if
+
+           move iv-transaction-amount to transaction-amount
+           display "Transaction amount [" transaction-amount "]: "
+               with no advancing
+           move 0 to ws-resp-amount
+           accept ws-resp-amount
+           if ws-resp-amount not = 0
+               move ws-resp-amount to transaction-amount
+           end-if
+
+           move iv-payment-type to payment-type
+           display "Payment type       [" payment-type "]: "
+               with no advancing
+           move spaces to ws-resp-payment
+           accept ws-resp-payment
+           if ws-resp-payment not = spaces
+               move ws-resp-payment to payment-type
+           end-if
+
+           move iv-store-number to store-number
+           display "Store number       [" store-number "]: "
+               with no advancing
+           move spaces to ws-resp-store
+           accept ws-resp-store
+           if ws-resp-store not = spaces
+               move ws-resp-store to store-number
+           end-if
+
+           move iv-invoice-number to invoice-number
+           display "Invoice number     [" invoice-number "]: "
+               with no advancing
+           move spaces to ws-resp-invoice
+           accept ws-resp-invoice
+           if ws-resp-invoice not = spaces
+               move ws-resp-invoice to invoice-number
+           end-if
+
+           move iv-sku-code to sku-code
+           display "SKU code           [" sku-code "]: "
+               with no advancing
+           move spaces to ws-resp-sku
+           accept ws-resp-sku
+           if ws-resp-sku not = spaces
+               move ws-resp-sku to sku-code
+           end-if
+
+           move iv-return-reason-code to return-reason-code
+           display "Return reason code [" return-reason-code "]: "
+               with no advancing
+           move spaces to ws-resp-reason
+           accept ws-resp-reason
+           if ws-resp-reason not = spaces
+               move ws-resp-reason to return-reason-code
+           end-if
+
+           move iv-transaction-date to transaction-date
+           display "Transaction date   [" transaction-date "]: "
+               with no advancing
+           move spaces to ws-resp-date
+           accept ws-resp-date
+           if ws-resp-date not = spaces
+               move ws-resp-date to transaction-date
+           end-if.
+
+       300-write-correction.
+
+           write input-line.
+
+      * All queued rejects have been resubmitted into
+      * project1-resubmit.dat -- truncate both reject files back to
+      * empty the same way Edits.cbl clears its checkpoint file once
+      * a run completes.
+       400-clear-reject-queue.
+
+           open output file-invalid
+           close file-invalid
+
+           open output file-errors
+           close file-errors.
+
+       end program Maintenance.
