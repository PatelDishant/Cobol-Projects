@@ -8,12 +8,52 @@
        
        file-control.
        
-           select records-file assign to "../../../data/report-sale-layaway.dat"
+           select records-file assign to
+               "../../../data/report-sale-layaway.dat"
                organization is line sequential.
-           
-           select output-file assign to "../../../data/report-sale-layaway.out"
+
+           select output-file assign to
+               "../../../data/report-sale-layaway.out"
                organization is line sequential.
-       
+
+      * select optional on layaway-master/sales-history: both are
+      * created by this program itself the first time it runs, so
+      * neither file is guaranteed to exist yet when the job stream
+      * runs this program for the very first time.
+           select optional layaway-master assign to
+               "../../../data/layaway-master.dat"
+               organization is indexed
+               access mode is random
+               record key is lm-invoice-number
+               file status is ws-layaway-master-status.
+
+           select layaway-agreement assign to
+               "../../../data/layaway-agreement.dat"
+               organization is indexed
+               access mode is random
+               record key is la-invoice-number
+               file status is ws-layaway-agreement-status.
+
+           select tax-rate assign to "../../../data/tax-rate.dat"
+               organization is indexed
+               access mode is random
+               record key is tr-store-number
+               file status is ws-tax-rate-status.
+
+           select optional sales-history assign to
+               "../../../data/sales-history.dat"
+               organization is indexed
+               access mode is random
+               record key is sh-invoice-number
+               file status is ws-sales-history-status.
+
+           select store-master assign to
+               "../../../data/store-master.dat"
+               organization is indexed
+               access mode is sequential
+               record key is sm-store-number
+               file status is ws-store-master-status.
+
        data division.
        file section.
        
@@ -22,11 +62,11 @@
            
        01 input-line.
            05 transaction-code                                 pic x.
-           05 transaction-amount                               pic 9(5)v99.
+           05 transaction-amount                            pic 9(5)v99.
            05 payment-type                                     pic xx.
            05 store-number                                     pic xx.
            05 invoice-number                                   pic x(9).
-           05 sku-code                                         pic x(15).
+           05 sku-code                                        pic x(15).
            
        fd output-file
            data record is output-line.
@@ -35,7 +75,7 @@
            05 filler                                           pic x(3).
            05 output-code                                      pic x.
            05 filler                                           pic x(4).
-           05 output-amount                                    pic $zz,zz9.99.
+           05 output-amount                              pic $zz,zz9.99.
            05 filler                                           pic x(4).
            05 output-payment                                   pic xx.
            05 filler                                           pic x(4).
@@ -43,160 +83,314 @@
            05 filler                                           pic x(4).
            05 output-invoice                                   pic x(9).
            05 filler                                           pic x(4).
-           05 output-sku-code                                  pic x(15).
+           05 output-sku-code                                 pic x(15).
            05 filler                                           pic x(4).
-           05 output-taxes                                     pic $zz,zz9.99.
-       
+           05 output-taxes                               pic $zz,zz9.99.
+
+       fd layaway-master
+           data record is layaway-master-record.
+
+           copy "../Copybooks/layaway-master.cpy".
+
+       fd layaway-agreement
+           data record is layaway-agreement-record.
+
+           copy "../Copybooks/layaway-agreement.cpy".
+
+       fd tax-rate
+           data record is tax-rate-record.
+
+           copy "../Copybooks/tax-rate.cpy".
+
+       fd sales-history
+           data record is sales-history-record.
+
+           copy "../Copybooks/sales-history.cpy".
+
+       fd store-master
+           data record is store-master-record.
+
+           copy "../Copybooks/store-master.cpy".
+
        working-storage section.
+
+       01 ws-layaway-master-status                    pic xx value "00".
+       01 ws-layaway-agreement-status                 pic xx value "00".
+       01 ws-tax-rate-status                          pic xx value "00".
+       01 ws-sales-history-status                     pic xx value "00".
+
+      * Fallback rate for a store that hasn't been set up on the tax
+      * rate control file yet.
+       77 ws-default-tax-percentage                pic 9v99 value 0.13.
        
-       01 ws-counter-cash                                      pic 999 value 0.
-       01 ws-counter-credit                                    pic 999 value 0.
-       01 ws-counter-debit                                     pic 999 value 0.
-       01 ws-record-tot                                        pic 999 value 0.
-       01 ws-tot-tax                                           pic 9(12)v99.
-       01 ws-tax                                               pic 9(6)v99.
-       
-       77 ws-tax-percentage                                    pic 9v99 value 0.13.
-       01 ws-counter-sales                                     pic 999 value 0.
-       01 ws-amount-sales                                      pic 9(12)v99.
-       01 ws-counter-lay                                       pic 999 value 0.
-       01 ws-amount-lay                                        pic 9(12)v99.
-       
-       01 ws-table-sub.
-           05 ws-store01                                       pic 9 value 1.
-           05 ws-store02                                       pic 9 value 2.
-           05 ws-store03                                       pic 9 value 3.
-           05 ws-store07                                       pic 9 value 4.
+       01 ws-counter-cash                               pic 999 value 0.
+       01 ws-counter-credit                             pic 999 value 0.
+       01 ws-counter-debit                              pic 999 value 0.
+       01 ws-counter-gift-card                          pic 999 value 0.
+       01 ws-record-tot                                 pic 999 value 0.
+       01 ws-tot-tax                                       pic 9(12)v99.
+       01 ws-tax                                            pic 9(6)v99.
        
-       01 ws-counter-page                                      pic 9 value 0.
-       01 ws-counter-record                                    pic 99 value 20.
-       77 ws-records-on-page                                   pic 99 value 20.
-       
-       
-       01 ws-eof                                               pic x value "n".
+       01 ws-tax-percentage                         pic 9v99 value 0.
+       01 ws-counter-sales                              pic 999 value 0.
+       01 ws-amount-sales                                  pic 9(12)v99.
+       01 ws-counter-lay                                pic 999 value 0.
+       01 ws-amount-lay                                    pic 9(12)v99.
        
+       01 ws-counter-page                                 pic 9 value 0.
+       01 ws-counter-record                             pic 99 value 20.
+       77 ws-records-on-page                            pic 99 value 20.
+
+
+       01 ws-eof                                        pic x value "n".
+
+      * Per-store totals are kept in a table loaded from the store
+      * master at start-up (same pattern DataSplitAndCount.cbl uses),
+      * so a newly opened store shows up here without a program
+      * change instead of overrunning a fixed 4-store array.
+       01 ws-store-master-status               pic xx value "00".
+       01 ws-sw-store-eof                      pic x value 'N'.
+       01 ws-store-key                         pic 99.
+
+       01 store-table.
+           05 store-table-entry occurs 50 times
+                   indexed by st-idx.
+               10 st-store-number               pic 99.
+       01 ws-store-count                       pic 99 value 0.
+
        01 ws-table-store.
-           05 amount-store                                     pic 9(12)v99 occurs 4 times.
-          
-       77 ws-cash                                              pic xx value "CA".
-       77 ws-debit                                             pic xx value "DB".
-       77 ws-credit                                            pic xx value "CR".
-       
-       77 ws-sale                                              pic x value 'S'.
-       77 ws-layaway                                           pic x value 'L'.
+           05 amount-store             pic 9(12)v99 occurs 50 times.
+
+      * Cash/credit/debit transaction counts per store, so the payment
+      * percentage split can be reported store by store as well as
+      * overall.
+       01 ws-store-pay-table.
+           05 store-pay-entry occurs 50 times.
+               10 spt-cash                                   pic 999.
+               10 spt-credit                                 pic 999.
+               10 spt-debit                                  pic 999.
+               10 spt-gift-card                              pic 999.
+               10 spt-total                                  pic 999.
+
+       01 ws-store-idx                                          pic 99.
+       01 ws-spt-sub                                            pic 99.
+       01 ws-store-pay-perc.
+           05 spp-cash-perc                          pic 999v99 value 0.
+           05 spp-credit-perc                        pic 999v99 value 0.
+           05 spp-debit-perc                         pic 999v99 value 0.
+           05 spp-gc-perc                            pic 999v99 value 0.
+
+       01 ws-store-pay-head.
+           05 filler pic x(24) value
+               "PAYMENT TYPE % BY STORE".
+
+       01 ws-store-pay-line.
+           05 filler                          pic x(2) value spaces.
+           05 filler                    pic x(7) value "STORE: ".
+           05 spl-store-num                                  pic xx.
+           05 filler                          pic x(3) value spaces.
+           05 filler                     pic x(6) value "CASH: ".
+           05 spl-cash-perc                                pic zz9.99.
+           05 filler                             pic x value "%".
+           05 filler                          pic x(3) value spaces.
+           05 filler                   pic x(8) value "CREDIT: ".
+           05 spl-credit-perc                              pic zz9.99.
+           05 filler                             pic x value "%".
+           05 filler                          pic x(3) value spaces.
+           05 filler                    pic x(7) value "DEBIT: ".
+           05 spl-debit-perc                               pic zz9.99.
+           05 filler                             pic x value "%".
+           05 filler                          pic x(3) value spaces.
+           05 filler                pic x(12) value "GIFT CARD: ".
+           05 spl-gc-perc                                  pic zz9.99.
+           05 filler                             pic x value "%".
+
+       77 ws-cash                                     pic xx value "CA".
+       77 ws-debit                                    pic xx value "DB".
+       77 ws-credit                                   pic xx value "CR".
+       77 ws-gift-card                                pic xx value "GC".
+
+       77 ws-sale                                       pic x value 'S'.
+       77 ws-layaway                                    pic x value 'L'.
        
        01 highest-store.
-           05 ws-store-num-highest                             pic xx.
-           05 ws-amount-highest                                pic 9(12)v99 value 0.
-           
-       77 store-1                                              pic xx value "01".
-       77 store-2                                              pic xx value "02".
-       77 store-3                                              pic xx value "03".
-       77 store-7                                              pic xx value "07".
-       
+           05 ws-store-num-highest                             pic 99.
+           05 ws-amount-highest                    pic 9(12)v99 value 0.
+
+      * Full store ranking (best to worst by sales dollars), built
+      * from the same per-store totals as highest-store above.
+       01 ws-rank-table.
+           05 rank-entry occurs 50 times.
+               10 rank-store-num                               pic 99.
+               10 rank-amount                          pic 9(12)v99.
+
+       01 ws-rank-i                                             pic 99.
+       01 ws-rank-j                                             pic 99.
+       01 ws-rank-best                                          pic 99.
+       01 ws-rank-temp-num                                     pic 99.
+       01 ws-rank-temp-amt                             pic 9(12)v99.
+
+       01 ws-rank-head.
+           05 filler       pic x(30) value
+               "STORE RANKING (BEST TO WORST)".
+
+       01 ws-rank-line.
+           05 filler                             pic x(2) value spaces.
+           05 rl-position                                      pic z9.
+           05 filler                           pic x(3) value ") ".
+           05 filler                    pic x(7) value "STORE: ".
+           05 rl-store-num                                     pic xx.
+           05 filler                             pic x(5) value spaces.
+           05 filler                    pic x(7) value "TOTAL: ".
+           05 rl-amount                             pic $z(3),zz9.99.
+
        01 ws-percentages.
-           05 ws-cash-perc                                     pic 999v99 value 0.
-           05 ws-cre-perc                                      pic 999v99 value 0.
-           05 ws-deb-perc                                      pic 999v99 value 0.
-       
-       77 ws-num-stores                                        pic 9 value 4.
-       01 ws-table-subscript                                   pic 9.
+           05 ws-cash-perc                           pic 999v99 value 0.
+           05 ws-cre-perc                            pic 999v99 value 0.
+           05 ws-deb-perc                            pic 999v99 value 0.
+           05 ws-gc-perc                             pic 999v99 value 0.
+
+       01 ws-table-subscript                                   pic 99.
        
        01 ws-head-a.
            05 filler                                           pic x.
-           05 filler                                           pic x(4) value "TRAN".
+           05 filler                              pic x(4) value "TRAN".
            05 filler                                           pic x(5).
-           05 filler                                           pic x(6) value "AMOUNT".
+           05 filler                            pic x(6) value "AMOUNT".
            05 filler                                           pic x(5).
-           05 filler                                           pic x(3) value "PAY".
+           05 filler                               pic x(3) value "PAY".
            05 filler                                           pic x(3).
-           05 filler                                           pic x(5) value "STORE".
-           05 filler                                           pic x(3). 
-           05 filler                                           pic x(7) value "INVOICE".
-           05 filler                                           pic x(8). 
-           05 filler                                           pic x(7) value "PRODUCT".
-           05 filler                                           pic x(12).
-           05 filler                                           pic x(3) value "TAX".
+           05 filler                             pic x(5) value "STORE".
+           05 filler                                          pic x(3). 
+           05 filler                           pic x(7) value "INVOICE".
+           05 filler                                          pic x(8). 
+           05 filler                           pic x(7) value "PRODUCT".
+           05 filler                                          pic x(12).
+           05 filler                               pic x(3) value "TAX".
                
        01 ws-head-b.
            05 filler                                           pic x.
-           05 filler                                           pic x(4) value "CODE".
+           05 filler                              pic x(4) value "CODE".
            05 filler                                           pic x(5).
-           05 filler                                           pic x(5) value "OWING".
+           05 filler                             pic x(5) value "OWING".
            05 filler                                           pic x(6).
-           05 filler                                           pic x(4) value "TYPE".
+           05 filler                              pic x(4) value "TYPE".
            05 filler                                           pic x(3).
-           05 filler                                           pic x(3) value "NUM".
+           05 filler                               pic x(3) value "NUM".
            05 filler                                           pic x(4).
-           05 filler                                           pic x(6) value "NUMBER".
-           05 filler                                           pic x(11).
-           05 filler                                           pic x(3) value "SKU".
-           05 filler                                           pic x(13).
-           05 filler                                           pic x(5) value "OWING".
+           05 filler                            pic x(6) value "NUMBER".
+           05 filler                                          pic x(11).
+           05 filler                               pic x(3) value "SKU".
+           05 filler                                          pic x(13).
+           05 filler                             pic x(5) value "OWING".
                
        01 ws-head-page.
            05 filler                                           pic x(7).
-           05 filler                                           pic x(24) value "SALES AND LAYAWAY REPORT".
-           05 filler                                           pic x(15).
-           05 filler                                           pic x(6) value "PAGE  ".
+          05 filler          pic x(24) value "SALES AND LAYAWAY REPORT".
+           05 filler                                          pic x(15).
+           05 filler                            pic x(6) value "PAGE  ".
            05 ws-page-num                                      pic 9.
            
        01 ws-total-sale.
            05 filler                                           pic x.
-           05 filler                                           pic x(16) value "S TRANSACTIONS: ".
+           05 filler                 pic x(16) value "S TRANSACTIONS: ".
            05 ws-count-sale                                    pic zz9.
            05 filler                                           pic x(3).
-           05 filler                                           pic x(7) value "total: ".
-           05 ws-amount-sale                                   pic $z(3),zz9.99.
+           05 filler                           pic x(7) value "total: ".
+           05 ws-amount-sale                           pic $z(3),zz9.99.
            
        01 ws-total-lay.
            05 filler                                           pic x.
-           05 filler                                           pic x(16) value "L TRANSACTIONS: ".
+           05 filler                 pic x(16) value "L TRANSACTIONS: ".
            05 ws-count-lay                                     pic zz9.
            05 filler                                           pic x(3).
-           05 filler                                           pic x(7) value "total: ".
-           05 ws-amount-lay-tot                                pic $z(3),zz9.99.
+           05 filler                           pic x(7) value "total: ".
+           05 ws-amount-lay-tot                        pic $z(3),zz9.99.
            
            
        01 ws-line-percentage.
            05 filler                                           pic x.
-           05 filler                                           pic x(6) value "CASH: ".
-           05 ws-cash-percentage                               pic zz9.99.
-           05 filler                                           pic x value "%".
+           05 filler                            pic x(6) value "CASH: ".
+           05 ws-cash-percentage                             pic zz9.99.
+           05 filler                                    pic x value "%".
            05 filler                                           pic x(3).
-           05 filler                                           pic x(8) value "CREDIT: ".
-           05 ws-credit-percentage                             pic zz9.99.
-           05 filler                                           pic x value "%".
+           05 filler                          pic x(8) value "CREDIT: ".
+           05 ws-credit-percentage                           pic zz9.99.
+           05 filler                                    pic x value "%".
            05 filler                                           pic x(3).
-           05 filler                                           pic x(7) value "DEBIT: ".
-           05 ws-debit-percentage                              pic zz9.99.
-           05 filler                                           pic x value "%".
-           
+           05 filler                           pic x(7) value "DEBIT: ".
+           05 ws-debit-percentage                            pic zz9.99.
+           05 filler                                    pic x value "%".
+           05 filler                                           pic x(3).
+           05 filler                      pic x(11) value "GIFT CARD: ".
+           05 ws-gc-percentage                               pic zz9.99.
+           05 filler                                    pic x value "%".
+
        01 ws-line-tax.
            05 filler                                           pic x.
-           05 filler                                           pic x(19) value "TOTAL TAXES OWING: ".
-           05 ws-total-tax                                     pic $zzz,zz9.99.
+           05 filler              pic x(19) value "TOTAL TAXES OWING: ".
+           05 ws-total-tax                              pic $zzz,zz9.99.
            
        procedure division.
            open input records-file,
-               output output-file.
-               
+               tax-rate,
+               layaway-agreement
+           open output output-file.
+
+           perform 030-open-sales-history.
+           perform 035-open-layaway-master.
+           perform 040-load-store-table.
+
            read records-file at end move "y" to ws-eof.
-           
+
            perform 000-processing until ws-eof = "y".
-           
+
            perform 300-highest-store.
+           perform 310-build-rank-table.
+           perform 320-sort-rank-table.
            perform 400-output-totals.
-           
+           perform 340-print-ranking.
+           perform 420-print-store-payment-split.
+
            perform 050-display.
-           
+
            close records-file
-                 output-file.
-                 
-           accept return-code.
+                 tax-rate
+                 layaway-agreement
+                 output-file
+                 sales-history
+                 layaway-master.
+
+           move 0 to return-code.
            stop run.
-           
+
            goback.
+
+      * sales-history.dat is this program's own output -- it did not
+      * exist before this program's first run, so OPEN I-O would fail
+      * (file status 35) on a brand-new system. Create it the first
+      * time, extend (random read/write) it every run after that, the
+      * same as layaway-master just below.
+       030-open-sales-history.
+
+           open i-o sales-history
+
+           if ws-sales-history-status = "35"
+               open output sales-history
+               close sales-history
+               open i-o sales-history
+           end-if.
+
+      * Same bootstrap as 030-open-sales-history, for layaway-master.dat.
+       035-open-layaway-master.
+
+           open i-o layaway-master
+
+           if ws-layaway-master-status = "35"
+               open output layaway-master
+               close layaway-master
+               open i-o layaway-master
+           end-if.
          
        000-processing.
        
@@ -205,38 +399,57 @@
                    add 1 to ws-counter-page
                    move spaces to output-line
                    move ws-counter-page to ws-page-num
-                   write output-line from ws-head-page after advancing page
+                write output-line from ws-head-page after advancing page
                    move spaces to output-line
-                   write output-line from ws-head-a after advancing 2 lines
+                write output-line from ws-head-a after advancing 2 lines
                    move spaces to output-line
-                   write output-line from ws-head-b after advancing 1 line
+                 write output-line from ws-head-b after advancing 1 line
                    move spaces to output-line
                    write output-line
-               end-if. 
-               
-               compute ws-tax rounded = transaction-amount * ws-tax-percentage
+               end-if.
+
+               perform 150-lookup-tax-rate
+
+               compute ws-tax rounded =
+                   transaction-amount * ws-tax-percentage
                
                evaluate payment-type
                    when = ws-cash add 1 to ws-counter-cash
                    when = ws-credit add 1 to ws-counter-credit
                    when = ws-debit add 1 to ws-counter-debit
+                   when = ws-gift-card add 1 to ws-counter-gift-card
                end-evaluate.
-               
-               evaluate store-number
-                   when = store-1 add transaction-amount to amount-store(ws-store01)
-                   when = store-2 add transaction-amount to amount-store(ws-store02)
-                   when = store-3 add transaction-amount to amount-store(ws-store03)
-                   when = store-7 add transaction-amount to amount-store(ws-store07)
-               end-evaluate.
-               
+
+               move store-number to ws-store-key
+               set st-idx to 1
+               search store-table-entry
+                   at end
+                       display "STORE NOT ON MASTER: " ws-store-key
+                   when st-store-number(st-idx) = ws-store-key
+                       set ws-store-idx to st-idx
+                       add transaction-amount
+                           to amount-store(ws-store-idx)
+                       add 1 to spt-total(ws-store-idx)
+
+                       evaluate payment-type
+                           when = ws-cash
+                               add 1 to spt-cash(ws-store-idx)
+                           when = ws-credit
+                               add 1 to spt-credit(ws-store-idx)
+                           when = ws-debit
+                               add 1 to spt-debit(ws-store-idx)
+                           when = ws-gift-card
+                               add 1 to spt-gift-card(ws-store-idx)
+                       end-evaluate
+               end-search.
+
                evaluate transaction-code
-                   when = ws-sale add transaction-amount to ws-amount-sales 
-                                  add 1 to ws-counter-sales
-                                  
-                   when = ws-layaway add transaction-amount to ws-amount-lay
-                                     add 1 to ws-counter-lay
+                   when = ws-sale
+                       perform 100-count-sale
+                   when = ws-layaway
+                       perform 200-count-layaway
                end-evaluate.
-               
+
                add 1 to ws-record-tot
                add ws-tax to ws-tot-tax
                
@@ -244,36 +457,240 @@
                
                read records-file at end move "y" to ws-eof.
                
+      * Load the per-store working table off the store master, the
+      * same way DataSplitAndCount.cbl does, so a store opened after
+      * this program was written still gets counted and ranked.
+       040-load-store-table.
+
+           move 0 to ws-store-count
+           move 'N' to ws-sw-store-eof
+
+           open input store-master
+
+           read store-master at end move 'Y' to ws-sw-store-eof end-read
+
+           perform until ws-sw-store-eof = 'Y'
+               if ws-store-count >= 50
+                   display "STORE MASTER TABLE FULL -- SKIPPED"
+                   move 'Y' to ws-sw-store-eof
+               else
+                   add 1 to ws-store-count
+                   set st-idx to ws-store-count
+                   move sm-store-number to st-store-number(st-idx)
+                   move 0 to amount-store(st-idx)
+                   move 0 to spt-cash(st-idx)
+                   move 0 to spt-credit(st-idx)
+                   move 0 to spt-debit(st-idx)
+                   move 0 to spt-gift-card(st-idx)
+                   move 0 to spt-total(st-idx)
+                   read store-master at end move 'Y' to ws-sw-store-eof
+                       end-read
+               end-if
+           end-perform
+
+           close store-master.
+
        050-display.
            display ws-counter-cash
            display ws-counter-credit
            display ws-counter-debit
            display ws-record-tot.
        
+       150-lookup-tax-rate.
+
+               move store-number to tr-store-number
+
+               read tax-rate
+                   invalid key
+                       move ws-default-tax-percentage
+                           to ws-tax-percentage
+                   not invalid key
+                       move tr-tax-percentage to ws-tax-percentage
+               end-read.
+
+      * Record the invoice on the sales history file so a later
+      * return can be matched back to the original sale. A duplicate
+      * write (e.g. the layaway payoff invoice already on file) is
+      * simply left alone -- the first record written for an invoice
+      * stands.
+       100-count-sale.
+
+               add transaction-amount to ws-amount-sales
+               add 1 to ws-counter-sales
+
+               if invoice-number not = spaces
+                   move invoice-number to sh-invoice-number
+                   move store-number to sh-store-number
+                   move transaction-amount to sh-amount
+                   write sales-history-record
+                       invalid key
+                           continue
+                   end-write
+               end-if.
+
+      * A layaway is opened by its first payment, which is kept as
+      * lm-deposit-amount. The balance it and the remaining
+      * installments have to clear (lm-amount-owed) comes from the
+      * layaway-agreement lookup, not the deposit -- a deposit is only
+      * ever a fraction of the total price. lm-amount-paid tracks only
+      * the installments after the deposit, so lm-amount-owed minus
+      * (lm-deposit-amount plus lm-amount-paid) is the true amount
+      * still outstanding. The layaway closes out automatically once
+      * lm-deposit-amount plus lm-amount-paid reaches lm-amount-owed,
+      * at which point the transaction is reclassified as a sale so
+      * the printed report line and the sale/layaway totals both
+      * reflect the payoff -- even when that happens on the very first
+      * payment (a deposit that happens to cover the full agreed
+      * price), not just on a later installment.
+       200-count-layaway.
+
+               move invoice-number to lm-invoice-number
+
+               read layaway-master
+                   invalid key
+                       move invoice-number to la-invoice-number
+                       read layaway-agreement
+                           invalid key
+                               display
+                                   "LAYAWAY AGREEMENT NOT ON FILE: "
+                                   invoice-number
+                               move transaction-amount to lm-amount-owed
+                           not invalid key
+                               move la-total-price to lm-amount-owed
+                       end-read
+                       move transaction-amount to lm-deposit-amount
+                       move 0 to lm-amount-paid
+                       if lm-deposit-amount >= lm-amount-owed
+                           move 'P' to lm-status
+                           write layaway-master-record
+                           move ws-sale to transaction-code
+                           perform 100-count-sale
+                       else
+                           move 'O' to lm-status
+                           write layaway-master-record
+                           add transaction-amount to ws-amount-lay
+                           add 1 to ws-counter-lay
+                       end-if
+                   not invalid key
+                       add transaction-amount to lm-amount-paid
+                       if lm-deposit-amount + lm-amount-paid
+                               >= lm-amount-owed
+                           move 'P' to lm-status
+                           rewrite layaway-master-record
+                           move ws-sale to transaction-code
+                           perform 100-count-sale
+                       else
+                           rewrite layaway-master-record
+                           add transaction-amount to ws-amount-lay
+                           add 1 to ws-counter-lay
+                       end-if
+               end-read.
+
        300-highest-store.
-       
-           perform 
+
+           perform
                    varying ws-table-subscript
                    from 1
                    by 1
-                   until ws-table-subscript > ws-num-stores
-               
-                       if amount-store(ws-table-subscript) > ws-amount-highest then
-                           move amount-store(ws-table-subscript) to ws-amount-highest
-                           
-                           evaluate ws-table-subscript
-                               when = ws-store01 
-                                   move store-1 to ws-store-num-highest
-                               when = ws-store02
-                                   move store-2 to ws-store-num-highest
-                               when = ws-store03
-                                   move store-3 to ws-store-num-highest
-                               when = ws-store07
-                                   move store-7 to ws-store-num-highest
-                           end-evaluate
+                   until ws-table-subscript > ws-store-count
+
+            if amount-store(ws-table-subscript) > ws-amount-highest then
+              move amount-store(ws-table-subscript) to ws-amount-highest
+              move st-store-number(ws-table-subscript)
+                  to ws-store-num-highest
                        end-if
                end-perform.
-       
+
+      * Load the ranking table off the same per-store totals used
+      * above, in store-table order.
+       310-build-rank-table.
+
+               perform varying ws-table-subscript from 1 by 1
+                       until ws-table-subscript > ws-store-count
+                   move st-store-number(ws-table-subscript)
+                       to rank-store-num(ws-table-subscript)
+                   move amount-store(ws-table-subscript)
+                       to rank-amount(ws-table-subscript)
+               end-perform.
+
+      * Selection sort, descending by amount, so the store table
+      * prints best to worst.
+       320-sort-rank-table.
+
+               perform varying ws-rank-i from 1 by 1
+                       until ws-rank-i >= ws-store-count
+                   move ws-rank-i to ws-rank-best
+                   perform varying ws-rank-j from ws-rank-i by 1
+                           until ws-rank-j > ws-store-count
+                       if rank-amount(ws-rank-j) >
+                               rank-amount(ws-rank-best)
+                           move ws-rank-j to ws-rank-best
+                       end-if
+                   end-perform
+                   if ws-rank-best not = ws-rank-i
+                       move rank-store-num(ws-rank-i)
+                           to ws-rank-temp-num
+                       move rank-amount(ws-rank-i) to ws-rank-temp-amt
+                       move rank-store-num(ws-rank-best)
+                           to rank-store-num(ws-rank-i)
+                       move rank-amount(ws-rank-best)
+                           to rank-amount(ws-rank-i)
+                       move ws-rank-temp-num
+                           to rank-store-num(ws-rank-best)
+                       move ws-rank-temp-amt
+                           to rank-amount(ws-rank-best)
+                   end-if
+               end-perform.
+
+       340-print-ranking.
+
+               write output-line from spaces
+               write output-line from ws-rank-head
+
+               perform varying ws-rank-i from 1 by 1
+                       until ws-rank-i > ws-store-count
+                   move ws-rank-i to rl-position
+                   move rank-store-num(ws-rank-i) to rl-store-num
+                   move rank-amount(ws-rank-i) to rl-amount
+                   write output-line from ws-rank-line
+               end-perform.
+
+      * Cash/credit/debit percentage split for each store, off the
+      * store-pay-table counts built during 000-processing.
+       420-print-store-payment-split.
+
+               write output-line from spaces
+               write output-line from ws-store-pay-head
+
+               perform varying ws-spt-sub from 1 by 1
+                       until ws-spt-sub > ws-store-count
+                   if spt-total(ws-spt-sub) > 0
+                       compute spp-cash-perc rounded =
+                           (spt-cash(ws-spt-sub) /
+                               spt-total(ws-spt-sub)) * 100
+                       compute spp-credit-perc rounded =
+                           (spt-credit(ws-spt-sub) /
+                               spt-total(ws-spt-sub)) * 100
+                       compute spp-debit-perc rounded =
+                           (spt-debit(ws-spt-sub) /
+                               spt-total(ws-spt-sub)) * 100
+                       compute spp-gc-perc rounded =
+                           (spt-gift-card(ws-spt-sub) /
+                               spt-total(ws-spt-sub)) * 100
+                   else
+                       move 0 to spp-cash-perc
+                       move 0 to spp-credit-perc
+                       move 0 to spp-debit-perc
+                       move 0 to spp-gc-perc
+                   end-if
+                   move st-store-number(ws-spt-sub) to spl-store-num
+                   move spp-cash-perc to spl-cash-perc
+                   move spp-credit-perc to spl-credit-perc
+                   move spp-debit-perc to spl-debit-perc
+                   move spp-gc-perc to spl-gc-perc
+                   write output-line from ws-store-pay-line
+               end-perform.
+
        400-output-totals.
        
                move ws-counter-sales to ws-count-sale
@@ -289,10 +706,14 @@
                        
                compute ws-deb-perc rounded =
                        (ws-counter-debit / ws-record-tot) * 100
-                       
+
+               compute ws-gc-perc rounded =
+                       (ws-counter-gift-card / ws-record-tot) * 100
+
                move ws-cash-perc to ws-cash-percentage
                move ws-cre-perc to ws-credit-percentage
                move ws-deb-perc to ws-debit-percentage
+               move ws-gc-perc to ws-gc-percentage
                
                move ws-tot-tax to ws-total-tax.
                
