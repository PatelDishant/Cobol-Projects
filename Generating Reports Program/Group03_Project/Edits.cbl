@@ -17,11 +17,34 @@
       *
            select file-valid assign to "../../../data/file-valid.out"
                organization is line sequential.
-      *    
-           select file-invalid assign to "../../../data/file-invalid.dat"
+      *
+           select file-invalid assign to
+               "../../../data/file-invalid.dat"
                organization is line sequential.
       *
-       
+           select store-master assign to
+               "../../../data/store-master.dat"
+               organization is indexed
+               access mode is random
+               record key is sm-store-number
+               file status is ws-store-master-status.
+      *
+           select product-catalog assign to
+               "../../../data/product-catalog.dat"
+               organization is indexed
+               access mode is random
+               record key is pc-sku-code
+               file status is ws-product-catalog-status.
+      *
+           select optional checkpoint-file assign to
+               "../../../data/edits-checkpoint.dat"
+               organization is line sequential.
+      *
+           select control-totals-file assign to
+               "../../../data/control-totals.dat"
+               organization is line sequential.
+      *
+
        data division.
        
        file section.
@@ -37,25 +60,58 @@
            05 store-number                         pic 99.
            05 invoice-number                       pic x(9).
            05 sku-code                             pic x(15).
-      
+           05 return-reason-code                   pic xx.
+           05 transaction-date                     pic 9(8).
+
       *
-       fd file-errors 
+       fd file-errors
            data record is errors.
       *
-       01 errors                                   pic x(47).
-     
+       01 errors                                   pic x(54).
+
       *
        fd file-valid
-           data record is valid.
+           data record is valid-record.
       *
-       01 valid                                    pic x(36).
-    
+       01 valid-record                              pic x(46).
+
       *
-       fd file-invalid 
+       fd file-invalid
            data record is invlid.
       *
-       01 invlid                                   pic x(36).
-     
+       01 invlid                                   pic x(46).
+
+      *
+       fd store-master
+           data record is store-master-record.
+      *
+           copy "../Copybooks/store-master.cpy".
+      *
+       fd product-catalog
+           data record is product-catalog-record.
+      *
+           copy "../Copybooks/product-catalog.cpy".
+      *
+      * Restart checkpoint: how many input records the last run of
+      * this job had already split into file-valid.out/file-invalid.dat,
+      * and the good/error counts those records broke down into, so a
+      * restart's totals pick up where the last run left off instead of
+      * starting back at zero.
+       fd checkpoint-file
+           data record is ws-checkpoint-record.
+      *
+       01 ws-checkpoint-record.
+           05 ck-records-processed                 pic 9(7).
+           05 ck-total-good                         pic 9(7).
+           05 ck-total-error                        pic 9(7).
+      *
+      * Control total picked up by DataSplitAndCount to reconcile its
+      * own sale/layaway/return/void/exchange counts against this
+      * run's good-record total.
+       fd control-totals-file
+           data record is control-totals-record.
+      *
+           copy "../Copybooks/control-totals.cpy".
       *
        working-storage section.
      
@@ -66,17 +122,20 @@
        77 ws-cash                                  pic xx value "CA".
        77 ws-credit                                pic xx value "CR".
        77 ws-debit                                 pic xx value "DB".
-      
-      * Constants for store number
-       77 ws-num-1                                 pic xx value "01".
-       77 ws-num-2                                 pic xx value "02".
-       77 ws-num-3                                 pic xx value "03".
-       77 ws-num-7                                 pic xx value "07".
-     
+       77 ws-gift-card                             pic xx value "GC".
+
+      * Store master lookup
+       77 ws-store-master-status                   pic xx value "00".
+
+      * Product catalog lookup
+       77 ws-product-catalog-status                pic xx value "00".
+
       * Constants for transaction types
        77 ws-sale                                  pic x value 'S'.
        77 ws-return                                pic x value 'R'.
-       77 ws-layaway                               pic x value 'L'. 
+       77 ws-layaway                               pic x value 'L'.
+       77 ws-void                                  pic x value 'V'.
+       77 ws-exchange                              pic x value 'X'.
        
       * Counter variable for errors
         01 ws-num-errors                           pic 9 value 0.
@@ -88,123 +147,287 @@
            05 ws-invoice-integers                  pic 9(6).
       
       * Variable for error
+      * ws-error-flags carries one reason code per failing field so
+      * the reject file shows WHY a record failed, not just a count.
        01 ws-error-line.
-           05 ws-record                            pic x(36).
+           05 ws-record                            pic x(46).
            05 filler                               pic xx.
-           05 ws-errors                            pic 9.
-           
+           05 ws-error-flags.
+               10 ws-err-trans-code                pic x.
+               10 ws-err-amount                    pic x.
+               10 ws-err-payment                   pic x.
+               10 ws-err-store                     pic x.
+               10 ws-err-invoice                   pic x.
+               10 ws-err-sku                       pic x.
+
+
       * Variables for total values
-       01 ws-total-records                         pic 999 value 0.
-       01 ws-total-good                            pic 999 value 0.
-       01 ws-total-error                           pic 999 value 0.
-       
+       01 ws-total-records                         pic 9(7) value 0.
+       01 ws-total-good                            pic 9(7) value 0.
+       01 ws-total-error                           pic 9(7) value 0.
+
+      * Restart checkpoint controls
+       01 ws-checkpoint-count                      pic 9(7) value 0.
+       01 ws-skip-count                            pic 9(7) value 0.
+       01 ws-sw-checkpoint-eof                     pic x value 'n'.
+
+      * The checkpoint is written periodically rather than after every
+      * record -- an open/write/close every record would add a file
+      * open/close pair per record on the very large files this
+      * restart feature exists for. A restart after an abend simply
+      * reprocesses back to the last checkpoint instead of record one.
+       77 ws-checkpoint-interval                   pic 9(4) value 1000.
+       01 ws-records-since-checkpoint               pic 9(4) value 0.
+
+      * Job-level completion code: an input file where over half the
+      * records reject is treated as a bad file, not normal noise, so
+      * the batch job stream stops instead of feeding DataSplitAndCount
+      * a file-valid.out that is mostly empty.
+       01 ws-error-percent                         pic 999 value 0.
+
        procedure division.
-       
-           open input records-file,
-               output file-errors, file-valid, file-invalid.
-               
+
+           open input records-file, store-master, product-catalog.
+
+           perform 060-read-checkpoint.
+
+           if ws-checkpoint-count > 0 then
+               open extend file-errors, file-valid, file-invalid
+               perform 070-skip-to-checkpoint
+           else
+               open output file-errors, file-valid, file-invalid
+           end-if.
+
+           move ws-checkpoint-count to ws-total-records.
+
            read records-file at end move "y" to ws-sw-eof.
-           
+
            perform until ws-sw-eof = 'y'
-           
+
+           perform 050-init-flags
+
            perform 100-transaction-code
-           
+
            perform 150-transaction-amount
-           
+
            perform 200-payment-type
-           
+
            perform 250-store-num
-           
+
            perform 300-invoice-num
-           
+
+           perform 350-sku-code
+
            perform 400-processing
-           
+
            add 1 to ws-total-records
-           
+           add 1 to ws-records-since-checkpoint
+
+           if ws-records-since-checkpoint >= ws-checkpoint-interval
+               perform 800-write-checkpoint
+               move 0 to ws-records-since-checkpoint
+           end-if
+
            read records-file at end move "y" to ws-sw-eof
-           
+
            end-perform.
-           
+
+      * Flush whatever's accumulated since the last interval
+      * checkpoint so the on-disk checkpoint reflects this run's true
+      * final counts before it's cleared below.
+           if ws-records-since-checkpoint > 0
+               perform 800-write-checkpoint
+           end-if.
+
+      * Job ran to completion -- clear the checkpoint so tomorrow's
+      * file starts at record one instead of skipping ahead.
+           move 0 to ck-records-processed
+           move 0 to ck-total-good
+           move 0 to ck-total-error
+           open output checkpoint-file
+           write ws-checkpoint-record
+           close checkpoint-file.
+
+           move ws-total-good to ct-total-good
+           open output control-totals-file
+           write control-totals-record
+           close control-totals-file.
+
            close records-file
                  file-errors
                  file-invalid
-                 file-valid.
-           
+                 file-valid
+                 store-master
+                 product-catalog.
+
            display "File Processed".
            display "Total Records: " ws-total-records.
            display "Good Records: " ws-total-good.
            display "Records with Errors: " ws-total-error.
-           
-           accept return-code.
+
+           perform 900-set-return-code.
+
            goback.
            
            
+       060-read-checkpoint.
+
+           open input checkpoint-file
+
+           read checkpoint-file
+               at end
+                   move 0 to ws-checkpoint-count
+                   move 0 to ws-total-good
+                   move 0 to ws-total-error
+               not at end
+                   move ck-records-processed to ws-checkpoint-count
+                   move ck-total-good to ws-total-good
+                   move ck-total-error to ws-total-error
+           end-read
+
+           close checkpoint-file.
+
+       070-skip-to-checkpoint.
+
+           perform varying ws-skip-count from 1 by 1
+                   until ws-skip-count > ws-checkpoint-count
+               read records-file at end move "y" to ws-sw-eof
+           end-perform.
+
+       050-init-flags.
+
+           move 'N' to ws-err-trans-code
+                       ws-err-amount
+                       ws-err-payment
+                       ws-err-store
+                       ws-err-invoice
+                       ws-err-sku.
+
        100-transaction-code.
-       
-          if transaction-code is not equal to ws-sale and 
+
+          if transaction-code is not equal to ws-sale and
               transaction-code is not equal to ws-return and
-              transaction-code is not equal to ws-layaway then
+              transaction-code is not equal to ws-layaway and
+              transaction-code is not equal to ws-void and
+              transaction-code is not equal to ws-exchange then
                    add 1 to ws-num-errors
-           end-if.     
-       
+                   move 'Y' to ws-err-trans-code
+           end-if.
+
        150-transaction-amount.
-       
+
            if transaction-amount is not numeric then
                    add 1 to ws-num-errors
+                   move 'Y' to ws-err-amount
            end-if.
-           
+
        200-payment-type.
-       
+
            if payment-type is not equal to ws-cash and
               payment-type is not equal to ws-debit and
-              payment-type is not equal to ws-credit then
+              payment-type is not equal to ws-credit and
+              payment-type is not equal to ws-gift-card then
                    add 1 to ws-num-errors
+                   move 'Y' to ws-err-payment
            end-if.
-           
+
        250-store-num.
-       
-           if store-number is not equal to ws-num-1 and 
-              store-number is not equal to ws-num-2 and
-              store-number is not equal to ws-num-3 and
-              store-number is not equal to ws-num-7 then
+
+           move store-number to sm-store-number
+
+           read store-master
+               invalid key
                    add 1 to ws-num-errors
-           end-if.
-       
+                   move 'Y' to ws-err-store
+               not invalid key
+                   if not sm-store-active then
+                       add 1 to ws-num-errors
+                       move 'Y' to ws-err-store
+                   end-if
+           end-read.
+
        300-invoice-num.
-       
+
            move invoice-number to ws-invoice-num
-           
+
            if ws-invoice-letters is not alphabetic then
                add 1 to ws-num-errors
+               move 'Y' to ws-err-invoice
            end-if
-           
+
            if ws-invoice-dash not = '-' then
                add 1 to ws-num-errors
+               move 'Y' to ws-err-invoice
            end-if
-           
+
            if ws-invoice-integers not numeric then
                add 1 to ws-num-errors
-           end-if
-           
-           if sku-code equals spaces then
+               move 'Y' to ws-err-invoice
+           end-if.
+
+       350-sku-code.
+
+           if sku-code equal to spaces then
                add 1 to ws-num-errors
+               move 'Y' to ws-err-sku
+           else
+               move sku-code to pc-sku-code
+               read product-catalog
+                   invalid key
+                       add 1 to ws-num-errors
+                       move 'Y' to ws-err-sku
+                   not invalid key
+                       if not pc-status-active then
+                           add 1 to ws-num-errors
+                           move 'Y' to ws-err-sku
+                       end-if
+               end-read
            end-if.
-          
+
        400-processing.
-       
+
            if ws-num-errors not = 0 then
                write invlid from input-line
                move input-line to ws-record
-               move ws-num-errors to ws-errors
                write errors from ws-error-line
                move 0 to ws-num-errors
                move spaces to ws-record
-               move 0 to ws-errors
                add 1 to ws-total-error
            else
-               write valid from input-line
+               write valid-record from input-line
                add 1 to ws-total-good
            end-if.
-           
-           
+
+       800-write-checkpoint.
+
+           move ws-total-records to ck-records-processed
+           move ws-total-good to ck-total-good
+           move ws-total-error to ck-total-error
+
+           open output checkpoint-file
+           write ws-checkpoint-record
+           close checkpoint-file.
+
+      * Anything over half the file rejecting points at a bad or
+      * misaligned input file rather than the usual handful of typo'd
+      * records -- flag that to the job stream instead of letting a
+      * garbled project1.dat quietly feed DataSplitAndCount a near-
+      * empty file-valid.out.
+       900-set-return-code.
+
+           if ws-total-records > 0
+               compute ws-error-percent rounded =
+                   (ws-total-error / ws-total-records) * 100
+           else
+               move 0 to ws-error-percent
+           end-if
+
+           if ws-error-percent > 50
+               display "*** EXCESSIVE ERROR RATE: " ws-error-percent
+                   "% -- CHECK INPUT FILE ***"
+               move 8 to return-code
+           else
+               move 0 to return-code
+           end-if.
+
        end program Edits.
