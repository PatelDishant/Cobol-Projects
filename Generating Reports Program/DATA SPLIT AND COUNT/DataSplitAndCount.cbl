@@ -10,15 +10,61 @@
            select records-file assign to "../../../data/file-valid.out"
                organization is line sequential.
                
-           select report-sale-layaway assign to "../../../data/report-sale-layaway.dat"
+           select report-sale-layaway assign to
+               "../../../data/report-sale-layaway.dat"
                organization is line sequential.
-               
-           select report-returns assign to "../../../data/report-returns.dat"
+
+           select report-returns assign to
+               "../../../data/report-returns.dat"
                organization is line sequential.
-           
-           select report-counts assign to "../../../data/report-counts.dat"
+
+           select report-void assign to "../../../data/report-void.dat"
+               organization is line sequential.
+
+           select report-exchange assign to
+               "../../../data/report-exchange.dat"
                organization is line sequential.
 
+           select report-counts assign to
+               "../../../data/report-counts.dat"
+               organization is line sequential.
+
+           select store-master assign to
+               "../../../data/store-master.dat"
+               organization is indexed
+               access mode is sequential
+               record key is sm-store-number
+               file status is ws-store-master-status.
+
+           select product-catalog assign to
+               "../../../data/product-catalog.dat"
+               organization is indexed
+               access mode is sequential
+               record key is pc-sku-code
+               file status is ws-product-catalog-status.
+
+           select report-sku assign to
+               "../../../data/report-sku.dat"
+               organization is line sequential.
+
+           select gl-feed assign to "../../../data/gl-feed.dat"
+               organization is line sequential.
+
+      * select optional: a standalone/out-of-order run of this program
+      * (reprocessing this stage, developer/QA testing, or a first-ever
+      * run before Edits.cbl has completed once) may find no
+      * control-totals.dat on disk yet -- 800-reconcile-control-totals
+      * is written to fall back to a 0 baseline for exactly that case.
+           select optional control-totals-file assign to
+               "../../../data/control-totals.dat"
+               organization is line sequential
+               file status is ws-control-totals-status.
+
+           select optional ytd-totals-file assign to
+               "../../../data/ytd-totals.dat"
+               organization is line sequential
+               file status is ws-ytd-totals-status.
+
        data division.
        
        fd records-file 
@@ -31,7 +77,9 @@
            05 store-number                                 pic xx.
            05 invoice-number                               pic x(9).
            05 sku-code                                     pic x(15).
-       
+           05 return-reason-code                           pic xx.
+           05 transaction-date                             pic 9(8).
+
        fd report-sale-layaway
            data record is sale-lay-line.
            
@@ -40,180 +88,290 @@
        
        fd report-returns
            data record is returns-line.
-           
+
        01 returns-line                                      pic x(210).
-       
-       
+
+
+       fd report-void
+           data record is void-line.
+
+       01 void-line                                          pic x(210).
+
+
+       fd report-exchange
+           data record is exchange-line.
+
+       01 exchange-line                                      pic x(210).
+
+
        fd report-counts
            data record is counts-line.
            
        01 counts-line                                      pic x(210).
-       
+
+       fd store-master
+           data record is store-master-record.
+
+           copy "../Copybooks/store-master.cpy".
+
+       fd product-catalog
+           data record is product-catalog-record.
+
+           copy "../Copybooks/product-catalog.cpy".
+
+       fd report-sku
+           data record is sku-line.
+
+       01 sku-line                                         pic x(210).
+
+       fd gl-feed
+           data record is gl-feed-record.
+
+           copy "../Copybooks/gl-feed.cpy".
+
+       fd control-totals-file
+           data record is control-totals-record.
+
+           copy "../Copybooks/control-totals.cpy".
+
+      * Running year-to-date master, one row appended per day's run.
+       fd ytd-totals-file
+           data record is ytd-totals-record.
+
+           copy "../Copybooks/ytd-totals.cpy".
+
        working-storage section.
 
        01 ws-title-a.
-           05 filler                                       pic x(22) value "Sales & Layaway Totals".
+           05 filler           pic x(22) value "Sales & Layaway Totals".
        
        01 ws-title-ab. 
-           05 filler                                       value "==================================".
+           05 filler         value "==================================".
            
        01 ws-title-b.
-           05 filler                                       pic x(35) value " Returns ".
+           05 filler                        pic x(35) value " Returns ".
        
        01 ws-sale-lay-head-a.
-           05 filler                                       pic x(19) value " Number of Records ".
-           05 filler                                       pic x(5) value spaces.
-           05 filler                                       pic x(14) value " Amount Sales ".
-           05 filler                                       pic x(5) value spaces.
-           05 filler                                       pic x(14) value " Num of Sales ".
-           05 filler                                       pic x(4) value spaces.
+           05 filler              pic x(19) value " Number of Records ".
+           05 filler                              pic x(5) value spaces.
+           05 filler                   pic x(14) value " Amount Sales ".
+           05 filler                              pic x(5) value spaces.
+           05 filler                   pic x(14) value " Num of Sales ".
+           05 filler                              pic x(4) value spaces.
            
        01 ws-sale-lay-head-b.
-           05 filler                                       pic x(14) value " and Layaways ".
-           05 filler                                       pic x(10) value spaces.
-           05 filler                                       pic x(14) value " and Layaways ".
+           05 filler                   pic x(14) value " and Layaways ".
+           05 filler                             pic x(10) value spaces.
+           05 filler                   pic x(14) value " and Layaways ".
            
        01 ws-sale-head-dollars.
-           05 filler                                       pic x(18) value " Dollars in Sales ".
-           05 filler                                       pic x(1) value spaces.
-           05 filler                                       pic x(15) value " Num in Layaway".
-           05 filler                                       pic x(1) value spaces.
-           05 filler                                       pic x(20) value " Dollars in Layaway ".
-           05 filler                                       pic x(6) value spaces.
+           05 filler               pic x(18) value " Dollars in Sales ".
+           05 filler                              pic x(1) value spaces.
+           05 filler                  pic x(15) value " Num in Layaway".
+           05 filler                              pic x(1) value spaces.
+           05 filler             pic x(20) value " Dollars in Layaway ".
+           05 filler                              pic x(6) value spaces.
            
        01 ws-sale-head-percentage.
-           05 filler                                       pic x(18) value " Sales Percentage ".
-           05 filler                                       pic x(20) value " Layaway Percentage ".
-       
-       01 ws-sale-store-head.
-           05 filler                                       pic x(4) value spaces.
-           05 filler                                       pic x(12) value " Store 01 ".
-           05 filler                                       pic x(8) value spaces.
-           05 filler                                       pic x(12) value " Store 02 ".
-           05 filler                                       pic x(7) value spaces.
-           05 filler                                       pic x(12) value " Store 03 ".
-           05 filler                                       pic x(7) value spaces.
-           05 filler                                       pic x(12) value " Store 07 ".
-           05 filler                                       pic x(5) value spaces.
-       
+           05 filler               pic x(18) value " Sales Percentage ".
+           05 filler             pic x(20) value " Layaway Percentage ".
        
        01 ws-return-head.
-           05 filler                                       pic x(17) value "Number of Returns".
-           05 filler                                       pic x(10).
-           05 filler                                       pic x(18) value "Dollars in Returns".
-           05 filler                                       pic x(10).
-           05 filler                                       pic x(10) value "Store 01".
+           05 filler                pic x(17) value "Number of Returns".
            05 filler                                       pic x(10).
-           05 filler                                       pic x(10) value "Store 02".
-           05 filler                                       pic x(10).
-           05 filler                                       pic x(10) value "Store 03".
-           05 filler                                       pic x(10).
-           05 filler                                       pic x(10) value "Store 07".
-       
+           05 filler               pic x(18) value "Dollars in Returns".
+
        01 ws-return-head-b.
-           05 filler                                       pic x(17) value "_________________".
-           05 filler                                       pic x(10).
-           05 filler                                       pic x(18) value "__________________".
+           05 filler                pic x(17) value "_________________".
            05 filler                                       pic x(10).
-           05 filler                                       pic x(10) value "__________".
-           05 filler                                       pic x(10).
-           05 filler                                       pic x(10) value "__________".
-           05 filler                                       pic x(10).
-           05 filler                                       pic x(10) value "__________".
-           05 filler                                       pic x(10).
-           05 filler                                       pic x(10) value "__________".
+           05 filler               pic x(18) value "__________________".
        
        01 ws-totals-sale-lay-1.
-           05 filler                                       pic x(6) value spaces.
-           05 ws-tot-sale-lay                              pic zz9.              
-           05 filler                                       pic x(13) value spaces.
-           05 ws-tot-sale-lay-trans                        pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(12) value spaces.
-           05 ws-totals-sale                               pic zz9.              
+           05 filler                              pic x(6) value spaces.
+           05 ws-tot-sale-lay                     pic zz9.              
+           05 filler                             pic x(13) value spaces.
+           05 ws-tot-sale-lay-trans               pic $(3),$(3),$$9.99. 
+           05 filler                             pic x(12) value spaces.
+           05 ws-totals-sale                      pic zz9.              
            
            
            
        01 ws-totals-sale-lay-2.
             
-           05 ws-sale-trans                                pic $(3),$(3),$$9.99.
-           05 filler                                       pic x(12) value spaces.
+           05 ws-sale-trans                        pic $(3),$(3),$$9.99.
+           05 filler                             pic x(12) value spaces.
            05 ws-totals-lay                                pic zz9.     
-           05 filler                                       pic x(7) value spaces.
-           05 ws-lay-trans                                 pic $(3),$(3),$$9.99.
+           05 filler                              pic x(7) value spaces.
+           05 ws-lay-trans                         pic $(3),$(3),$$9.99.
            
            
-       01 ws-totals-sale-lay-3.
-          
-           05 ws-tot-store1-sl                             pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(5) value spaces.
-           05 ws-tot-store2-sl                             pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(5) value spaces.
-           05 ws-tot-store3-sl                             pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(5) value spaces.
-           05 ws-tot-store7-sl                             pic $(3),$(3),$$9.99. 
-       
-           
+       01 ws-store-detail-head.
+           05 filler                pic x(8) value "Store".
+           05 filler                pic x(22) value "Name".
+           05 filler                pic x(20) value "Sales & Layaway $".
+           05 filler                pic x(14) value "Returns $".
+
+       01 ws-store-detail-line.
+           05 wsd-store-num                                pic z9.
+           05 filler                              pic x(6) value spaces.
+           05 wsd-store-name                              pic x(20).
+           05 filler                              pic x(2) value spaces.
+           05 wsd-sale-lay-amt                     pic $(3),$(3),$$9.99.
+           05 filler                              pic x(4) value spaces.
+           05 wsd-return-amt                       pic $(3),$(3),$$9.99.
+
        01 ws-totals-sale-lay-4.
-           05 filler                                       pic x(6) value spaces.
+           05 filler                              pic x(6) value spaces.
            05 ws-total-lay-perc                            pic Z9.
-           05 filler                                       pic x(8) value '%'.
-           05 filler                                       pic x(6) value spaces.
+           05 filler                                 pic x(8) value '%'.
+           05 filler                              pic x(6) value spaces.
            05 ws-total-sale-perc                           pic Z9.    
-           05 filler                                       pic x value '%'.
+           05 filler                                    pic x value '%'.
        
        01 ws-totals-return.
-           05 filler                                       pic x(6) value spaces.
-           05 ws-return                                    pic zz9. 
-           05 filler                                       pic x(15) value spaces.
-           05 ws-total-return                              pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(11) value spaces.
-           05 ws-total-store1-ret                          pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(6) value spaces.
-           05 ws-total-store2-ret                          pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(6) value spaces.
-           05 ws-total-store3-ret                          pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(6) value spaces.
-           05 ws-total-store7-ret                          pic $(3),$(3),$$9.99. 
-           05 filler                                       pic x(6) value spaces.
-           
+           05 filler                              pic x(6) value spaces.
+           05 ws-return                                    pic zz9.
+           05 filler                             pic x(15) value spaces.
+           05 ws-total-return                     pic $(3),$(3),$$9.99.
+
        01 ws-final-total.
-           05 filler                                       pic x(20) value " Net Gain: ".
-           05 ws-grand-total                               pic $(3),$(3),$$9.99.
+           05 filler                      pic x(20) value " Net Gain: ".
+           05 ws-grand-total                       pic $(3),$(3),$$9.99.
+
+       01 ws-sku-title.
+           05 filler          pic x(25) value "SKU Sales Summary".
+
+       01 ws-sku-report-head.
+           05 filler                pic x(17) value "SKU Code".
+           05 filler                pic x(22) value "Description".
+           05 filler                pic x(12) value "Units".
+           05 filler                pic x(14) value "Amount $".
+
+       01 ws-sku-report-line.
+           05 wsk-sku-code                                 pic x(15).
+           05 filler                              pic x(2) value spaces.
+           05 wsk-description                              pic x(20).
+           05 filler                              pic x(2) value spaces.
+           05 wsk-units                                   pic zz,zz9.
+           05 filler                              pic x(6) value spaces.
+           05 wsk-amount                       pic $(3),$(3),$$9.99.
+
+       01 ws-title-c.
+           05 filler              pic x(35) value " Voids & Exchanges ".
+
+       01 ws-void-exch-line.
+           05 filler                              pic x(6) value spaces.
+           05 filler                           pic x(7) value "VOIDS: ".
+           05 ws-void-count                                pic zz9.
+           05 filler                              pic x(3) value spaces.
+           05 ws-void-amount                       pic $(3),$(3),$$9.99.
+           05 filler                              pic x(6) value spaces.
+           05 filler                      pic x(11) value "EXCHANGES: ".
+           05 ws-exchange-count                            pic zz9.
+           05 filler                              pic x(3) value spaces.
+           05 ws-exchange-amount                   pic $(3),$(3),$$9.99.
            
-       01 ws-sw-eof                                        pic x value 'N'.
-       
-       01 ws-total-sale-lay                                pic 999 value 0.
-       01 ws-total-sale                                    pic 999 value 0.
-       01 ws-total-lay                                     pic 999 value 0.
-       01 ws-total-ret                                     pic 999 value 0.
-       
-       01 ws-total-sale-lay-trans                          pic 9(10)v99 value 0.
-       01 ws-total-sale-trans                              pic 9(10)v99 value 0.
-       01 ws-total-lay-trans                               pic 9(10)v99 value 0.
-       01 ws-total-ret-trans                               pic 9(10)v99 value 0.
-       
-       01 ws-total-store1-trans                            pic 9(10)v99 value 0.
-       01 ws-total-store2-trans                            pic 9(10)v99 value 0.
-       01 ws-total-store3-trans                            pic 9(10)v99 value 0.
-       01 ws-total-store7-trans                            pic 9(10)v99 value 0.
-       
-       01 ws-total-store1-returns                          pic 9(10)v99 value 0.
-       01 ws-total-store2-returns                          pic 9(10)v99 value 0.
-       01 ws-total-store3-returns                          pic 9(10)v99 value 0.
-       01 ws-total-store7-returns                          pic 9(10)v99 value 0.
-      
+       01 ws-sw-eof                                     pic x value 'N'.
+       
+       01 ws-total-sale-lay                             pic 999 value 0.
+       01 ws-total-sale                                 pic 999 value 0.
+       01 ws-total-lay                                  pic 999 value 0.
+       01 ws-total-ret                                  pic 999 value 0.
+       01 ws-total-void                                 pic 999 value 0.
+       01 ws-total-exchange                             pic 999 value 0.
+       
+       01 ws-total-sale-lay-trans                  pic 9(10)v99 value 0.
+       01 ws-total-sale-trans                      pic 9(10)v99 value 0.
+       01 ws-total-lay-trans                       pic 9(10)v99 value 0.
+       01 ws-total-ret-trans                       pic 9(10)v99 value 0.
+       01 ws-total-void-trans                      pic 9(10)v99 value 0.
+       01 ws-total-exchange-trans                  pic 9(10)v99 value 0.
+       
+      * Per-store totals are kept in a table loaded from the store
+      * master at start-up rather than a fixed field per store, so a
+      * new store on the master file shows up on report-counts.dat
+      * without a program change.
+       01 ws-store-master-status               pic xx value "00".
+       01 ws-sw-store-eof                      pic x value 'N'.
+       01 ws-store-key                         pic 99.
+
+       01 store-table.
+           05 store-table-entry occurs 50 times
+                   indexed by st-idx.
+               10 st-store-number               pic 99.
+               10 st-store-name                 pic x(20).
+               10 st-sale-amt             pic 9(10)v99 value 0.
+               10 st-lay-amt              pic 9(10)v99 value 0.
+               10 st-sale-lay-amt        pic 9(10)v99 value 0.
+               10 st-return-amt          pic 9(10)v99 value 0.
+       01 ws-store-count                       pic 99 value 0.
+
+      * SKU sales summary is likewise built off a table loaded from
+      * the product catalog, so a new SKU shows up on report-sku.dat
+      * the day it's added to the catalog rather than requiring a
+      * program change here.
+       01 ws-product-catalog-status            pic xx value "00".
+       01 ws-sw-sku-eof                        pic x value 'N'.
+
+       01 sku-table.
+           05 sku-table-entry occurs 500 times
+                   indexed by sku-idx.
+               10 skt-sku-code                  pic x(15).
+               10 skt-description                pic x(20).
+               10 skt-units               pic 9(7) value 0.
+               10 skt-amount             pic 9(10)v99 value 0.
+       01 ws-sku-count                          pic 9(3) value 0.
+
        01 ws-sale-perc-trans                               pic 99.
        01 ws-lay-perc-trans                                pic 99.
        01 ws-grand-totals                                  pic 9(10)v99.
-           
-       
+
+      * End-to-end reconciliation of this run's record counts against
+      * Edits' good-record total for the same file.
+       01 ws-edits-good-total                       pic 9(7) value 0.
+       01 ws-recon-total                             pic 9(7) value 0.
+
+       01 ws-recon-head.
+           05 filler          pic x(28) value
+               "CONTROL TOTAL RECONCILIATION".
+
+       01 ws-recon-line-1.
+           05 filler          pic x(20) value
+               "EDITS GOOD RECORDS: ".
+           05 wsr-edits-good                               pic zzzzzz9.
+           05 filler                                    pic x(4).
+           05 filler          pic x(20) value
+               "DATASPLIT TOTAL:    ".
+           05 wsr-recon-total                              pic zzzzzz9.
+
+       01 ws-recon-line-2.
+           05 filler                                          pic x(10).
+           05 wsr-recon-status                                pic x(23).
+
+      * Run date stamped onto the year-to-date master row.
+       01 ws-run-date                                pic 9(8).
+
+      * First run of this program has no ytd-totals.dat to extend yet.
+       01 ws-ytd-totals-status                       pic xx value "00".
+
+      * A standalone/out-of-order run may find no control-totals.dat.
+       01 ws-control-totals-status                   pic xx value "00".
+
+
        procedure division.
 
            open input records-file,
            open output report-sale-layaway,
                        report-returns,
-                       report-counts.
-           
+                       report-void,
+                       report-exchange,
+                       report-counts,
+                       report-sku,
+                       gl-feed.
+
+           perform 050-load-store-table.
+           perform 075-load-sku-table.
+
            read records-file at end move "Y" to ws-sw-eof.
            
            perform until ws-sw-eof = "Y"
@@ -230,111 +388,353 @@
                when 'R'
                    write returns-line from input-line
                    perform 300-count-returns
+               when 'V'
+                   write void-line from input-line
+                   perform 600-count-void
+               when 'X'
+                   write exchange-line from input-line
+                   perform 650-count-exchange
            end-evaluate
            
            read records-file at end move "Y" to ws-sw-eof
            
            end-perform.
            
-           compute ws-grand-totals = ws-total-sale-lay-trans - ws-total-ret-trans.
-       
-           compute ws-lay-perc-trans rounded = (ws-total-lay / ws-total-sale-lay) * 100.
-           
-           compute  ws-sale-perc-trans rounded = (ws-total-sale / ws-total-sale-lay) * 100.
-           
+           compute ws-grand-totals =
+               ws-total-sale-lay-trans - ws-total-ret-trans.
+
+           compute ws-lay-perc-trans rounded =
+               (ws-total-lay / ws-total-sale-lay) * 100.
+
+           compute ws-sale-perc-trans rounded =
+               (ws-total-sale / ws-total-sale-lay) * 100.
+
+           perform 800-reconcile-control-totals.
+
            perform 500-output.
-           
+
            close records-file,
                  report-sale-layaway,
                  report-returns,
-                 report-counts.
-                 
+                 report-void,
+                 report-exchange,
+                 report-counts,
+                 report-sku,
+                 gl-feed.
+
            goback.
+
+      * Compares this run's sale+layaway+return+void+exchange total
+      * against the good-record total Edits wrote for the same file.
+      * control-totals-file is select optional, so OPEN INPUT on a
+      * missing file succeeds (status "05") instead of abending, and
+      * the READ below falls straight into AT END -- the 0 baseline
+      * a standalone/out-of-order run (reprocessing this stage,
+      * developer/QA testing, or a first-ever run before Edits.cbl has
+      * completed once) is meant to get.
+       800-reconcile-control-totals.
+
+           open input control-totals-file
+
+           read control-totals-file
+               at end
+                   move 0 to ws-edits-good-total
+               not at end
+                   move ct-total-good to ws-edits-good-total
+           end-read
+
+           close control-totals-file.
+
+           compute ws-recon-total =
+               ws-total-sale-lay + ws-total-ret +
+               ws-total-void + ws-total-exchange.
            
        100-count-sale.
            add 1 to ws-total-sale.
            add transaction-amount to ws-total-sale-trans.
            perform 400-count-store.
-           
-       
+           perform 410-count-store-sale.
+           perform 700-count-sku.
+
+
        150-count-sale-lay.
            add 1 to ws-total-sale-lay
            add transaction-amount to ws-total-sale-lay-trans.
-       
-       
+
+
        200-count-layaway.
            add 1 to ws-total-lay.
            add transaction-amount to ws-total-lay-trans.
            perform 400-count-store.
+           perform 420-count-store-lay.
+           perform 700-count-sku.
        
        300-count-returns.
            add 1 to ws-total-ret
            add transaction-amount to ws-total-ret-trans
            perform 450-count-store-ret.
-          
-       
+
+       600-count-void.
+           add 1 to ws-total-void.
+           add transaction-amount to ws-total-void-trans.
+
+       650-count-exchange.
+           add 1 to ws-total-exchange.
+           add transaction-amount to ws-total-exchange-trans.
+
+
+       050-load-store-table.
+
+           move 0 to ws-store-count
+           move 'N' to ws-sw-store-eof
+
+           open input store-master
+
+           read store-master at end move 'Y' to ws-sw-store-eof end-read
+
+           perform until ws-sw-store-eof = 'Y'
+               if ws-store-count >= 50
+                   display "STORE MASTER TABLE FULL -- SKIPPED"
+                   move 'Y' to ws-sw-store-eof
+               else
+                   add 1 to ws-store-count
+                   set st-idx to ws-store-count
+                   move sm-store-number to st-store-number(st-idx)
+                   move sm-store-name to st-store-name(st-idx)
+                   move 0 to st-sale-amt(st-idx)
+                   move 0 to st-lay-amt(st-idx)
+                   move 0 to st-sale-lay-amt(st-idx)
+                   move 0 to st-return-amt(st-idx)
+                   read store-master at end move 'Y' to ws-sw-store-eof
+                       end-read
+               end-if
+           end-perform
+
+           close store-master.
+
        400-count-store.
-           
-           evaluate store-number 
-               when "01"
-                   add transaction-amount to ws-total-store1-trans
-               when "02"
-                   add transaction-amount to ws-total-store2-trans
-               when "03"
-                   add transaction-amount to ws-total-store3-trans
-               when "07"
-                   add transaction-amount to ws-total-store7-trans
-           end-evaluate.
-       
+
+           move store-number to ws-store-key
+           set st-idx to 1
+           search store-table-entry
+               at end
+                   display "STORE NOT ON MASTER: " ws-store-key
+               when st-store-number(st-idx) = ws-store-key
+                   add transaction-amount to st-sale-lay-amt(st-idx)
+           end-search.
+
        450-count-store-ret.
-          
-          evaluate store-number 
-               when "01"
-                   add transaction-amount                  to ws-total-store1-returns
-               when "02"
-                   add transaction-amount                  to ws-total-store2-returns
-               when "03"
-                   add transaction-amount                  to ws-total-store3-returns
-               when "07"
-                   add transaction-amount                  to ws-total-store7-returns
-           end-evaluate.
-       
+
+           move store-number to ws-store-key
+           set st-idx to 1
+           search store-table-entry
+               at end
+                   display "STORE NOT ON MASTER: " ws-store-key
+               when st-store-number(st-idx) = ws-store-key
+                   add transaction-amount to st-return-amt(st-idx)
+           end-search.
+
+       410-count-store-sale.
+
+           move store-number to ws-store-key
+           set st-idx to 1
+           search store-table-entry
+               at end
+                   display "STORE NOT ON MASTER: " ws-store-key
+               when st-store-number(st-idx) = ws-store-key
+                   add transaction-amount to st-sale-amt(st-idx)
+           end-search.
+
+       420-count-store-lay.
+
+           move store-number to ws-store-key
+           set st-idx to 1
+           search store-table-entry
+               at end
+                   display "STORE NOT ON MASTER: " ws-store-key
+               when st-store-number(st-idx) = ws-store-key
+                   add transaction-amount to st-lay-amt(st-idx)
+           end-search.
+
+       075-load-sku-table.
+
+           move 0 to ws-sku-count
+           move 'N' to ws-sw-sku-eof
+
+           open input product-catalog
+
+           read product-catalog at end move 'Y' to ws-sw-sku-eof
+               end-read
+
+           perform until ws-sw-sku-eof = 'Y'
+               if ws-sku-count >= 500
+                   display "PRODUCT CATALOG TABLE FULL -- SKIPPED"
+                   move 'Y' to ws-sw-sku-eof
+               else
+                   add 1 to ws-sku-count
+                   set sku-idx to ws-sku-count
+                   move pc-sku-code to skt-sku-code(sku-idx)
+                   move pc-description to skt-description(sku-idx)
+                   move 0 to skt-units(sku-idx)
+                   move 0 to skt-amount(sku-idx)
+                   read product-catalog at end move 'Y' to ws-sw-sku-eof
+                       end-read
+               end-if
+           end-perform
+
+           close product-catalog.
+
+       700-count-sku.
+
+           set sku-idx to 1
+           search sku-table-entry
+               at end
+                   display "SKU NOT ON CATALOG: " sku-code
+               when skt-sku-code(sku-idx) = sku-code
+                   add 1 to skt-units(sku-idx)
+                   add transaction-amount to skt-amount(sku-idx)
+           end-search.
+
        500-output.
-           move ws-total-lay-trans                         to ws-lay-trans.
-           move ws-total-sale-lay-trans                    to ws-tot-sale-lay-trans.
-           move ws-total-sale-trans                        to ws-sale-trans.
-           move ws-lay-perc-trans                          to ws-total-lay-perc.
-           move ws-sale-perc-trans                         to ws-total-sale-perc.
-           move ws-total-sale-lay                          to ws-tot-sale-lay.
-           move ws-total-sale                              to ws-totals-sale.
-           move ws-total-lay                               to ws-totals-lay.
-           move ws-total-store1-trans                      to ws-tot-store1-sl.
-           move ws-total-store2-trans                      to ws-tot-store2-sl.
-           move ws-total-store3-trans                      to ws-tot-store3-sl.
-           move ws-total-store7-trans                      to ws-tot-store7-sl.
+           move ws-total-lay-trans                      to ws-lay-trans.
+           move ws-total-sale-lay-trans        to ws-tot-sale-lay-trans.
+           move ws-total-sale-trans                    to ws-sale-trans.
+           move ws-lay-perc-trans                  to ws-total-lay-perc.
+           move ws-sale-perc-trans                to ws-total-sale-perc.
+           move ws-total-sale-lay                    to ws-tot-sale-lay.
+           move ws-total-sale                         to ws-totals-sale.
+           move ws-total-lay                           to ws-totals-lay.
            move ws-total-ret                               to ws-return.
-           move ws-total-ret-trans                         to ws-total-return.
-           move ws-total-store1-returns                    to ws-total-store1-ret.
-           move ws-total-store2-returns                    to ws-total-store2-ret.
-           move ws-total-store3-returns                    to ws-total-store3-ret.
-           move ws-total-store7-returns                    to ws-total-store7-ret.
-           move ws-grand-totals                            to ws-grand-total.
-           
-           write counts-line                        from ws-title-a.
-           write counts-line                        from ws-sale-lay-head-a after advancing 2 lines.
-           write counts-line                        from ws-sale-lay-head-b after advancing 1 lines.
-           write counts-line                        from ws-totals-sale-lay-1 after advancing 1 lines.
-           write counts-line                        from ws-sale-head-dollars after advancing 3 lines.
-           write counts-line                        from ws-totals-sale-lay-2 after advancing 2 lines.
-           write counts-line                        from ws-sale-head-percentage after advancing 3 lines.
-           write counts-line                        from ws-totals-sale-lay-4 after advancing 2 lines.
-           write counts-line                        from ws-sale-store-head after advancing 3 lines.
-           write counts-line                        from ws-totals-sale-lay-3 after advancing 2 lines.
-           write counts-line                        from ws-title-b after advancing 3 lines.
-           write counts-line                        from ws-return-head after advancing 3 lines.
-           write counts-line                        from ws-totals-return after advancing 2 lines.
-           write counts-line                        from ws-final-total after advancing 2 lines.
-       
-       
-       
+           move ws-total-ret-trans                   to ws-total-return.
+           move ws-grand-totals                       to ws-grand-total.
+           move ws-total-void                          to ws-void-count.
+           move ws-total-void-trans                   to ws-void-amount.
+           move ws-total-exchange                  to ws-exchange-count.
+           move ws-total-exchange-trans           to ws-exchange-amount.
+
+           write counts-line from ws-title-a.
+           write counts-line from ws-sale-lay-head-a
+               after advancing 2 lines.
+           write counts-line from ws-sale-lay-head-b
+               after advancing 1 lines.
+           write counts-line from ws-totals-sale-lay-1
+               after advancing 1 lines.
+           write counts-line from ws-sale-head-dollars
+               after advancing 3 lines.
+           write counts-line from ws-totals-sale-lay-2
+               after advancing 2 lines.
+           write counts-line from ws-sale-head-percentage
+               after advancing 3 lines.
+           write counts-line from ws-totals-sale-lay-4
+               after advancing 2 lines.
+           write counts-line from ws-title-b
+               after advancing 3 lines.
+           write counts-line from ws-return-head
+               after advancing 3 lines.
+           write counts-line from ws-totals-return
+               after advancing 2 lines.
+           write counts-line from ws-final-total
+               after advancing 2 lines.
+           write counts-line from ws-title-c
+               after advancing 3 lines.
+           write counts-line from ws-void-exch-line
+               after advancing 2 lines.
+
+           move ws-edits-good-total to wsr-edits-good.
+           move ws-recon-total to wsr-recon-total.
+
+           if ws-recon-total = ws-edits-good-total
+               move "TOTALS MATCH" to wsr-recon-status
+               move 0 to return-code
+           else
+               move "*** OUT OF BALANCE ***" to wsr-recon-status
+               move 8 to return-code
+           end-if.
+
+           write counts-line from ws-recon-head
+               after advancing 3 lines.
+           write counts-line from ws-recon-line-1
+               after advancing 2 lines.
+           write counts-line from ws-recon-line-2
+               after advancing 1 lines.
+
+           perform 550-print-store-detail.
+           perform 750-print-sku-report.
+           perform 780-write-gl-feed.
+           perform 790-write-ytd-totals.
+
+       550-print-store-detail.
+
+           write counts-line from ws-store-detail-head
+               after advancing 3 lines.
+
+           perform varying st-idx from 1 by 1
+                   until st-idx > ws-store-count
+               move st-store-number(st-idx) to wsd-store-num
+               move st-store-name(st-idx) to wsd-store-name
+               move st-sale-lay-amt(st-idx) to wsd-sale-lay-amt
+               move st-return-amt(st-idx) to wsd-return-amt
+               write counts-line from ws-store-detail-line
+                   after advancing 1 lines
+           end-perform.
+
+       750-print-sku-report.
+
+           write sku-line from ws-sku-title.
+           write sku-line from ws-sku-report-head
+               after advancing 2 lines.
+
+           perform varying sku-idx from 1 by 1
+                   until sku-idx > ws-sku-count
+               move skt-sku-code(sku-idx) to wsk-sku-code
+               move skt-description(sku-idx) to wsk-description
+               move skt-units(sku-idx) to wsk-units
+               move skt-amount(sku-idx) to wsk-amount
+               write sku-line from ws-sku-report-line
+                   after advancing 1 lines
+           end-perform.
+
+       780-write-gl-feed.
+
+           perform varying st-idx from 1 by 1
+                   until st-idx > ws-store-count
+               move st-store-number(st-idx) to gl-store-number
+               move st-sale-amt(st-idx) to gl-sale-amount
+               move st-lay-amt(st-idx) to gl-layaway-amount
+               move st-return-amt(st-idx) to gl-return-amount
+               write gl-feed-record
+           end-perform.
+
+      * Append today's totals to the year-to-date master so trend
+      * reporting doesn't have to re-derive them from a stack of old
+      * report-counts.dat files.
+       790-write-ytd-totals.
+
+      * ytd-totals.dat doesn't exist on this program's very first run
+      * -- OPEN EXTEND fails (file status 35) against a file that was
+      * never created, so create it the first time and extend it on
+      * every run after that.
+           open extend ytd-totals-file
+           if ws-ytd-totals-status = "35"
+               open output ytd-totals-file
+           end-if
+
+           move function current-date(1:8) to ws-run-date.
+
+           move ws-run-date               to yt-run-date.
+           move ws-total-sale             to yt-total-sale.
+           move ws-total-sale-trans       to yt-amount-sale.
+           move ws-total-lay              to yt-total-lay.
+           move ws-total-lay-trans        to yt-amount-lay.
+           move ws-total-ret              to yt-total-ret.
+           move ws-total-ret-trans        to yt-amount-ret.
+           move ws-total-void             to yt-total-void.
+           move ws-total-void-trans       to yt-amount-void.
+           move ws-total-exchange         to yt-total-exchange.
+           move ws-total-exchange-trans   to yt-amount-exchange.
+           move ws-grand-totals           to yt-grand-total.
+
+           write ytd-totals-record
+           close ytd-totals-file.
+
        end program DataSplitAndCount.
